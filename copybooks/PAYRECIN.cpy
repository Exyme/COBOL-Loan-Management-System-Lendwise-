@@ -0,0 +1,11 @@
+      ******************************************************
+      *     RECORD LAYOUT FOR THE PAYIN INPUT FILE         *
+      ******************************************************
+
+       01 PAYMENT-DETAILS.
+          05 PAYMENT-ID               PIC X(9).
+          05 TERMIN-ID                PIC X(9).
+          05 PAID-AMT                 PIC S9(11)V99.
+          05 PAID-DATE                PIC X(10).
+          05 PAYMENT-CHANNEL          PIC X(10).
+          05 FILLER                   PIC X(29).
