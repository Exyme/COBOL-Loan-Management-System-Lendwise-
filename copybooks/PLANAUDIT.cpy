@@ -0,0 +1,16 @@
+      ******************************************************
+      *  HOST VARIABLE DECLARATION FOR TABLE PAYPLAN_AUDIT *
+      ******************************************************
+
+       01 AUDIT_INVOICE-ID                 PIC S9(9) USAGE COMP.
+       01 AUDIT_LOAN-ID                     PIC S9(9) USAGE COMP.
+       01 AUDIT_OLD-REMAINING-AMOUNT        PIC S9(15)V9(2)
+                                                 USAGE COMP-3.
+       01 AUDIT_NEW-REMAINING-AMOUNT        PIC S9(15)V9(2)
+                                                 USAGE COMP-3.
+       01 AUDIT_OLD-PLAN-STATUS             PIC X(7).
+       01 AUDIT_NEW-PLAN-STATUS             PIC X(7).
+       01 AUDIT_OLD-DUE-DATE                PIC X(10).
+       01 AUDIT_NEW-DUE-DATE                PIC X(10).
+       01 AUDIT_CHANGED-BY                  PIC X(8).
+       01 AUDIT_CHANGE-TIMESTAMP            PIC X(26).
