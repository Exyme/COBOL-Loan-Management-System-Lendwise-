@@ -0,0 +1,45 @@
+      ******************************************************
+      *  SYMBOLIC MAP FOR MAPSET PLCRMAP (PAYPLAN CORRECTION
+      *  TRANSACTION SCREEN) - FIELDS AS GENERATED BY BMS.
+      ******************************************************
+
+       01 PLCRMAPI.
+          02 FILLER        PIC X(12).
+          02 INVOICEL      PIC S9(4) USAGE COMP.
+          02 INVOICEF      PIC X.
+          02 FILLER REDEFINES INVOICEF.
+             03 INVOICEA   PIC X.
+          02 INVOICEI      PIC X(9).
+          02 REMAMTL       PIC S9(4) USAGE COMP.
+          02 REMAMTF       PIC X.
+          02 FILLER REDEFINES REMAMTF.
+             03 REMAMTA    PIC X.
+          02 REMAMTI       PIC X(15).
+          02 STATUSL       PIC S9(4) USAGE COMP.
+          02 STATUSF       PIC X.
+          02 FILLER REDEFINES STATUSF.
+             03 STATUSA    PIC X.
+          02 STATUSI       PIC X(7).
+          02 DUEDATL       PIC S9(4) USAGE COMP.
+          02 DUEDATF       PIC X.
+          02 FILLER REDEFINES DUEDATF.
+             03 DUEDATA    PIC X.
+          02 DUEDATI       PIC X(10).
+          02 MSGL          PIC S9(4) USAGE COMP.
+          02 MSGF          PIC X.
+          02 FILLER REDEFINES MSGF.
+             03 MSGA       PIC X.
+          02 MSGI          PIC X(60).
+
+       01 PLCRMAPO REDEFINES PLCRMAPI.
+          02 FILLER        PIC X(12).
+          02 FILLER        PIC X(3).
+          02 INVOICEO      PIC X(9).
+          02 FILLER        PIC X(3).
+          02 REMAMTO       PIC X(15).
+          02 FILLER        PIC X(3).
+          02 STATUSO       PIC X(7).
+          02 FILLER        PIC X(3).
+          02 DUEDATO       PIC X(10).
+          02 FILLER        PIC X(3).
+          02 MSGO          PIC X(60).
