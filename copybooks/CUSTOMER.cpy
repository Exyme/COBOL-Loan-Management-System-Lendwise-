@@ -0,0 +1,12 @@
+      ******************************************************
+      *     HOST VARIABLE DECLARATION FOR TABLE CUSTOMER   *
+      ******************************************************
+
+       01 CUSTOMER_ID                 PIC S9(9) USAGE COMP.
+       01 CUSTOMER_NAME                PIC X(30).
+       01 CUSTOMER_CREDIT-LIMIT        PIC S9(15)V9(2) USAGE COMP-3.
+       01 CUSTOMER_DELINQUENCY-FLAG    PIC X(1).
+       01 CUSTOMER_STATUS              PIC X(1).
+       01 CUSTOMER_CASCADE-OVERPAYMENT PIC X(1).
+       01 CUSTOMER_EMAIL               PIC X(50).
+       01 CUSTOMER_PHONE               PIC X(15).
