@@ -0,0 +1,12 @@
+      ******************************************************
+      *     HOST VARIABLE DECLARATION FOR TABLE PAYPLAN    *
+      ******************************************************
+
+       01 PLAN_INVOICE-ID             PIC S9(9) USAGE COMP.
+       01 PLAN_LOAN-ID                 PIC S9(9) USAGE COMP.
+       01 PLAN_DUE-DATE                PIC X(10).
+       01 PLAN_PAYMENT-AMOUNT          PIC S9(15)V9(2) USAGE COMP-3.
+       01 PLAN_PLAN-STATUS             PIC X(7).
+       01 PLAN_REMAINING-AMOUNT        PIC S9(15)V9(2) USAGE COMP-3.
+       01 PLAN_REMAINING-LOAN          PIC S9(15)V9(2) USAGE COMP-3.
+       01 PLAN_INTEREST-RATE           PIC S9(2)V9(2) USAGE COMP-3.
