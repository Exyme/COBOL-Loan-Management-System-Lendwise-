@@ -0,0 +1,9 @@
+      ******************************************************
+      *     HOST VARIABLE DECLARATION FOR TABLE PAYMENT    *
+      ******************************************************
+
+       01 PAY_PAYMENT-ID              PIC S9(9) USAGE COMP.
+       01 PAY_INVOICE-ID               PIC S9(9) USAGE COMP.
+       01 PAY_PAID-AMOUNT              PIC S9(15)V9(2) USAGE COMP-3.
+       01 PAY_PAID-DATE                PIC X(10).
+       01 PAY_PAYMENT-CHANNEL          PIC X(10).
