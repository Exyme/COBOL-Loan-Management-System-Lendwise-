@@ -0,0 +1,15 @@
+      ******************************************************
+      *     HOST VARIABLE DECLARATION FOR TABLE LOAN       *
+      ******************************************************
+
+       01 LOAN_LOAN-ID                PIC S9(9) USAGE COMP.
+       01 LOAN_CUSTOMER-ID             PIC S9(9) USAGE COMP.
+       01 LOAN_TYPE-ID                 PIC S9(9) USAGE COMP.
+       01 LOAN_LOAN-AMOUNT             PIC S9(15)V9(2) USAGE COMP-3.
+       01 LOAN_LOAN-STATUS             PIC X(1).
+       01 LOAN_INTEREST-RATE           PIC S9(2)V9(2) USAGE COMP-3.
+       01 LOAN_INTEREST-TYPE           PIC X(1).
+       01 LOAN_CREATION-DATE           PIC X(10).
+       01 LOAN_DOWN-PAYMENT            PIC S9(15)V9(2) USAGE COMP-3.
+       01 LOAN_PAYMENT-PERIOD          PIC S9(9) USAGE COMP.
+       01 LOAN_PAYMENT-FREQUENCY       PIC X(1).
