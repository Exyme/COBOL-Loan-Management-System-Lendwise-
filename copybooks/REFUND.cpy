@@ -0,0 +1,9 @@
+      ******************************************************
+      *     HOST VARIABLE DECLARATION FOR TABLE REFUND     *
+      ******************************************************
+
+       01 REFUND_LOAN-ID              PIC S9(9) USAGE COMP.
+       01 REFUND_CUSTOMER-ID           PIC S9(9) USAGE COMP.
+       01 REFUND_AMOUNT                PIC S9(15)V9(2) USAGE COMP-3.
+       01 REFUND_REFUND-DATE           PIC X(10).
+       01 REFUND_STATUS                PIC X(1).
