@@ -0,0 +1,10 @@
+      ******************************************************
+      *     HOST VARIABLE DECLARATION FOR TABLE SQL_ERROR_LOG *
+      ******************************************************
+
+       01 ERRLOG_LOAN-ID              PIC S9(9) USAGE COMP.
+       01 ERRLOG_INVOICE-ID            PIC S9(9) USAGE COMP.
+       01 ERRLOG_SQL-ACTION            PIC X(40).
+       01 ERRLOG_SQLCODE               PIC S9(9) USAGE COMP.
+       01 ERRLOG_SQLSTATE               PIC X(5).
+       01 ERRLOG_LOG-TIMESTAMP         PIC X(26).
