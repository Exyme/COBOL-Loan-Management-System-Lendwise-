@@ -0,0 +1,10 @@
+      ******************************************************
+      *     HOST VARIABLE DECLARATION FOR TABLE LOANTYPE   *
+      ******************************************************
+
+       01 TYPE_ID                     PIC S9(9) USAGE COMP.
+       01 TYPE_NAME                    PIC X(20).
+       01 TYPE_MIN-INTEREST-RATE        PIC S9(2)V9(2) USAGE COMP-3.
+       01 TYPE_MAX-INTEREST-RATE        PIC S9(2)V9(2) USAGE COMP-3.
+       01 TYPE_MIN-PAYMENT-PERIOD       PIC S9(9) USAGE COMP.
+       01 TYPE_MAX-PAYMENT-PERIOD       PIC S9(9) USAGE COMP.
