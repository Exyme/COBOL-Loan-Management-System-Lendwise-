@@ -0,0 +1,7 @@
+      ******************************************************
+      *    HOST VARIABLE DECLARATION FOR TABLE RATE_TABLE   *
+      ******************************************************
+
+       01 RATE_TYPE-ID                PIC S9(9) USAGE COMP.
+       01 RATE_CURRENT-RATE            PIC S9(2)V9(2) USAGE COMP-3.
+       01 RATE_EFFECTIVE-DATE          PIC X(10).
