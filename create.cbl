@@ -2,9 +2,31 @@
        PROGRAM-ID. WONA.                                                00020030
                                                                         00021018
        ENVIRONMENT DIVISION.                                            00030004
+       INPUT-OUTPUT SECTION.                                            00030104
+       FILE-CONTROL.                                                    00030204
+      * DURABLE RECORD OF SKIPPED LOANS - OTHERWISE THE ONLY TRACE OF   00030304
+      * WHY A LOAN WAS REJECTED IS THE JOB LOG, WHICH SCROLLS OFF.      00030404
+           SELECT REJOUT ASSIGN TO REJFILE                              00030504
+               ORGANIZATION IS SEQUENTIAL                               00030604
+               ACCESS MODE IS SEQUENTIAL                                00030704
+               FILE STATUS IS FS-REJFILE.                               00030804
+                                                                        00030904
        DATA DIVISION.                                                   00110004
+       FILE SECTION.                                                    00110104
+                                                                        00110204
+       FD REJOUT                                                        00110304
+            RECORDING MODE F.                                           00110404
+       01 REJECT-RECORD.                                                00110504
+          05 REJ-DATA            PIC X(80).                             00110604
+          05 REJ-REASON          PIC X(20).                             00110704
+                                                                        00110804
        WORKING-STORAGE SECTION.                                         00180004
                                                                         00200004
+      * FILE STATUS.                                                    00200104
+       01 FS-REJFILE              PIC X(02).                            00200204
+       01 WS-REJECT-REASON        PIC X(20).                            00200304
+       01 WS-REJ-LOAN-ID          PIC 9(9).                             00200404
+                                                                        00200504
       ******************************************************            00210030
       *     HOST VARIABLE DECLARATION FOR TABLE PAYPLAN    *            00211030
       ******************************************************            00212030
@@ -41,7 +63,7 @@
       *              DECLARE CURSOR FOR LOAN              *             00462030
       *****************************************************             00463030
            EXEC SQL                                                     00470004
-              DECLARE C1 CURSOR FOR                                     00480023
+              DECLARE C1 CURSOR WITH HOLD FOR                           00480023
                SELECT LOAN_ID                                           00480123
                     , CUSTOMER_ID                                       00500023
                     , TYPE_ID                                           00510023
@@ -52,7 +74,9 @@
                     , CREATION_DATE                                     00560023
                     , DOWN_PAYMENT                                      00570023
                     , PAYMENT_PERIOD                                    00580023
+                    , PAYMENT_FREQUENCY                                 00580024
                  FROM LOAN                                              00590031
+                WHERE LOAN_STATUS NOT = 'C'                             00590131
            END-EXEC.                                                    00600004
                                                                         00616229
                                                                         00619930
@@ -67,22 +91,44 @@
        01 WS-COUNT                    PIC 99.                           00701628
                                                                         00701730
        01 WS-TOTAL-LOAN               PIC 9(15)V9(2).                   00701830
+                                                                        00701931
+       01 WS-OPENING-BALANCE          PIC 9(15)V9(2).                   00701932
                                                                         00701930
        01 WS-NUM-DATE.                                                  00702030
          05 WS-NUM-YEAR               PIC 9(4).                         00702130
          05 WS-NUM-MONTH              PIC 9(2).                         00702230
          05 WS-NUM-DAY                PIC 9(2).                         00702330
                                                                         00702430
+       01 WS-PROCESS-LOAN             PIC X VALUE 'Y'.                  00702431
+         88 PROCESS-LOAN-YES          VALUE 'Y'.                        00702432
+         88 PROCESS-LOAN-NO           VALUE 'N'.                        00702433
+                                                                        00702434
+       01 WS-EXISTING-PLAN-COUNT      PIC S9(9) USAGE COMP.             00702435
+                                                                        00702436
+       01 WS-COMMIT-INTERVAL          PIC 9(4) VALUE 100.               00702437
+       01 WS-ROWS-SINCE-COMMIT        PIC 9(4) VALUE 0.                 00702438
+       01 WS-LAST-LOAN-ID             PIC S9(9) USAGE COMP VALUE 0.     00702439
+                                                                        00702440
+       01 WS-GRACE-PERIOD-DAYS        PIC 9(3) VALUE 30.                00702441
+       01 WS-DATE-NUM                 PIC 9(8).                         00702442
+       01 WS-DATE-INTEGER             PIC 9(9).                         00702443
                                                                         00703006
        PROCEDURE DIVISION.                                              00710004
                                                                         00720004
+           OPEN OUTPUT REJOUT                                           00721004
            PERFORM OPEN-CURSOR                                          00730004
                                                                         00731029
            PERFORM UNTIL SQLCODE NOT = 0                                00741024
               PERFORM INSERT-PAYMENT-PLAN                               00750030
            END-PERFORM                                                  00780004
                                                                         00790004
+      * FLUSH ANY ROWS INSERTED SINCE THE LAST CHECKPOINT COMMIT.       00790031
+           EXEC SQL                                                     00790032
+              COMMIT                                                    00790033
+           END-EXEC                                                     00790034
+                                                                        00790035
            PERFORM CLOSE-CURSOR                                         00810021
+           CLOSE REJOUT                                                 00810101
            STOP RUN                                                     00820004
            .                                                            00830004
                                                                         00840004
@@ -95,9 +141,237 @@
                                                                         00930004
                                                                         01110004
        LOAN-STATUS-CHECK.                                               01111030
-           DISPLAY 'YAY'                                                01112030
-           .                                                            01113030
+      * ONLY LET NEW/PENDING LOANS WITH NO EXISTING PLAN THROUGH.       01111130
+                                                                        01111230
+           SET PROCESS-LOAN-YES TO TRUE                                 01111330
+                                                                        01111430
+           IF LOAN_LOAN-STATUS = 'C'                                    01111530
+              SET PROCESS-LOAN-NO TO TRUE                               01111630
+              DISPLAY 'SKIPPING CLOSED LOAN-ID: ' LOAN_LOAN-ID          01111730
+           END-IF                                                       01111830
+                                                                        01111930
+           IF PROCESS-LOAN-YES                                          01112030
+              EXEC SQL                                                  01112130
+                 SELECT COUNT(*)                                        01112230
+                   INTO :WS-EXISTING-PLAN-COUNT                         01112330
+                   FROM PAYPLAN                                         01112430
+                  WHERE LOAN_ID = :LOAN_LOAN-ID                         01112530
+              END-EXEC                                                  01112630
+              IF WS-EXISTING-PLAN-COUNT > 0                             01112730
+                 SET PROCESS-LOAN-NO TO TRUE                            01112830
+                 DISPLAY 'SKIPPING LOAN-ID: ' LOAN_LOAN-ID              01112930
+                         ' - PLAN ALREADY EXISTS'                       01113030
+              END-IF                                                    01113130
+           END-IF                                                       01113230
+           .                                                            01113330
                                                                         01120004
+       VALIDATE-AMORTIZATION-INPUTS.                                    01121030
+      * KEEP A BAD PAYMENT_PERIOD (OR RATE) FROM DIVIDING BY ZERO AND   01121130
+      * TAKING DOWN THE WHOLE CURSOR - FLAG THE LOAN AND MOVE ON.       01121230
+                                                                        01121330
+           IF NOT WS-PAYMENT-PERIOD NUMERIC                             01121430
+              OR WS-PAYMENT-PERIOD = 0                                  01121530
+              SET PROCESS-LOAN-NO TO TRUE                               01121630
+              DISPLAY 'EXCEPTION - LOAN-ID: ' LOAN_LOAN-ID              01121730
+                      ' INVALID PAYMENT PERIOD: ' WS-PAYMENT-PERIOD     01121830
+              MOVE 'INVALID PAYMENT PERIOD' TO WS-REJECT-REASON         01121831
+              PERFORM WRITE-REJECT-RECORD                               01121832
+           END-IF                                                       01121930
+                                                                        01122030
+           IF NOT LOAN_INTEREST-RATE NUMERIC                            01122130
+              SET PROCESS-LOAN-NO TO TRUE                               01122230
+              DISPLAY 'EXCEPTION - LOAN-ID: ' LOAN_LOAN-ID              01122330
+                      ' INVALID INTEREST RATE'                          01122430
+              MOVE 'INVALID INTEREST RATE' TO WS-REJECT-REASON          01122431
+              PERFORM WRITE-REJECT-RECORD                               01122432
+           END-IF                                                       01122530
+           .                                                            01122630
+                                                                        01122730
+       VALIDATE-LOAN-TYPE-BOUNDS.                                       01122830
+      * THE LOANTYPE COPYBOOK IS INCLUDED BUT NEVER USED - LOOK UP THE  01122930
+      * LOAN'S PRODUCT TYPE AND REJECT ANYTHING OUTSIDE THE RATE/TERM   01123030
+      * BOUNDS THAT TYPE ALLOWS INSTEAD OF AMORTIZING IT BLINDLY.       01123130
+                                                                        01123230
+           EXEC SQL                                                     01123330
+              SELECT MIN_INTEREST_RATE                                  01123430
+                   , MAX_INTEREST_RATE                                  01123530
+                   , MIN_PAYMENT_PERIOD                                 01123630
+                   , MAX_PAYMENT_PERIOD                                 01123730
+                INTO :TYPE_MIN-INTEREST-RATE                            01123830
+                   , :TYPE_MAX-INTEREST-RATE                            01123930
+                   , :TYPE_MIN-PAYMENT-PERIOD                           01124030
+                   , :TYPE_MAX-PAYMENT-PERIOD                           01124130
+                FROM LOANTYPE                                           01124230
+               WHERE ID = :LOAN_TYPE-ID                                 01124330
+           END-EXEC                                                     01124430
+                                                                        01124530
+           IF SQLCODE NOT = 0                                           01124630
+              SET PROCESS-LOAN-NO TO TRUE                               01124730
+              DISPLAY 'EXCEPTION - LOAN-ID: ' LOAN_LOAN-ID              01124830
+                      ' UNKNOWN LOAN TYPE: ' LOAN_TYPE-ID               01124930
+              MOVE 'UNKNOWN LOAN TYPE' TO WS-REJECT-REASON              01124931
+              PERFORM WRITE-REJECT-RECORD                               01124932
+           ELSE                                                         01125030
+              IF LOAN_INTEREST-RATE < TYPE_MIN-INTEREST-RATE            01125130
+                 OR LOAN_INTEREST-RATE > TYPE_MAX-INTEREST-RATE         01125230
+                 SET PROCESS-LOAN-NO TO TRUE                            01125330
+                 DISPLAY 'EXCEPTION - LOAN-ID: ' LOAN_LOAN-ID           01125430
+                         ' INTEREST RATE OUT OF RANGE FOR TYPE: '       01125530
+                         LOAN_TYPE-ID                                   01125630
+                 MOVE 'RATE OUT OF RANGE' TO WS-REJECT-REASON           01125631
+                 PERFORM WRITE-REJECT-RECORD                            01125632
+              END-IF                                                    01125730
+                                                                        01125830
+              IF WS-PAYMENT-PERIOD < TYPE_MIN-PAYMENT-PERIOD            01125930
+                 OR WS-PAYMENT-PERIOD > TYPE_MAX-PAYMENT-PERIOD         01126030
+                 SET PROCESS-LOAN-NO TO TRUE                            01126130
+                 DISPLAY 'EXCEPTION - LOAN-ID: ' LOAN_LOAN-ID           01126230
+                         ' PAYMENT PERIOD OUT OF RANGE FOR TYPE: '      01126330
+                         LOAN_TYPE-ID                                   01126430
+                 MOVE 'TERM OUT OF RANGE' TO WS-REJECT-REASON           01126431
+                 PERFORM WRITE-REJECT-RECORD                            01126432
+              END-IF                                                    01126530
+           END-IF                                                       01126630
+           .                                                            01126730
+                                                                        01126830
+       APPLY-GRACE-PERIOD.                                              01126831
+      * PUSH THE FIRST DUE DATE OUT BY THE GRACE PERIOD INSTEAD OF      01126832
+      * SCHEDULING THE FIRST INSTALLMENT THE SAME MONTH THE LOAN WAS    01126833
+      * CREATED.                                                        01126834
+                                                                        01126835
+           MOVE PLAN_DUE-DATE(1:4) TO WS-DATE-NUM(1:4)                  01126836
+           MOVE PLAN_DUE-DATE(6:2) TO WS-DATE-NUM(5:2)                  01126837
+           MOVE PLAN_DUE-DATE(9:2) TO WS-DATE-NUM(7:2)                  01126838
+                                                                        01126839
+           COMPUTE WS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE           01126840
+              (WS-DATE-NUM) + WS-GRACE-PERIOD-DAYS                      01126841
+                                                                        01126842
+           COMPUTE WS-DATE-NUM = FUNCTION DATE-OF-INTEGER               01126843
+              (WS-DATE-INTEGER)                                         01126844
+                                                                        01126845
+           MOVE WS-DATE-NUM(1:4) TO PLAN_DUE-DATE(1:4)                  01126846
+           MOVE '-' TO PLAN_DUE-DATE(5:1)                               01126847
+           MOVE WS-DATE-NUM(5:2) TO PLAN_DUE-DATE(6:2)                  01126848
+           MOVE '-' TO PLAN_DUE-DATE(8:1)                               01126849
+           MOVE WS-DATE-NUM(7:2) TO PLAN_DUE-DATE(9:2)                  01126850
+           .                                                            01126851
+                                                                        01126852
+       ADVANCE-DUE-DATE.                                                01126853
+      * WEEKLY/BI-WEEKLY ADVANCE BY CALENDAR DAYS; MONTHLY/QUARTERLY    01126854
+      * ADVANCE BY CALENDAR MONTHS, AS BEFORE.                          01126855
+                                                                        01126856
+           EVALUATE LOAN_PAYMENT-FREQUENCY                              01126857
+              WHEN 'W'                                                  01126858
+                 PERFORM ADVANCE-DUE-DATE-BY-DAYS                       01126859
+              WHEN 'B'                                                  01126860
+                 PERFORM ADVANCE-DUE-DATE-BY-DAYS                       01126862
+              WHEN 'Q'                                                  01126863
+                 PERFORM ADVANCE-DUE-DATE-ONE-MONTH 3 TIMES             01126864
+              WHEN OTHER                                                01126865
+                 PERFORM ADVANCE-DUE-DATE-ONE-MONTH                     01126866
+           END-EVALUATE                                                 01126867
+           .                                                            01126868
+                                                                        01126869
+       ADVANCE-DUE-DATE-BY-DAYS.                                        01126870
+           MOVE PLAN_DUE-DATE(1:4) TO WS-DATE-NUM(1:4)                  01126871
+           MOVE PLAN_DUE-DATE(6:2) TO WS-DATE-NUM(5:2)                  01126872
+           MOVE PLAN_DUE-DATE(9:2) TO WS-DATE-NUM(7:2)                  01126873
+                                                                        01126874
+           IF LOAN_PAYMENT-FREQUENCY = 'B'                              01126875
+              COMPUTE WS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE        01126876
+                 (WS-DATE-NUM) + 14                                     01126877
+           ELSE                                                         01126878
+              COMPUTE WS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE        01126879
+                 (WS-DATE-NUM) + 7                                      01126880
+           END-IF                                                       01126881
+                                                                        01126882
+           COMPUTE WS-DATE-NUM = FUNCTION DATE-OF-INTEGER               01126883
+              (WS-DATE-INTEGER)                                         01126884
+                                                                        01126885
+           MOVE WS-DATE-NUM(1:4) TO PLAN_DUE-DATE(1:4)                  01126886
+           MOVE WS-DATE-NUM(5:2) TO PLAN_DUE-DATE(6:2)                  01126887
+           MOVE WS-DATE-NUM(7:2) TO PLAN_DUE-DATE(9:2)                  01126888
+           .                                                            01126889
+                                                                        01126890
+       ADVANCE-DUE-DATE-ONE-MONTH.                                      01126891
+           IF WS-NUM-MONTH = 12                                         01126892
+              ADD 1 TO WS-NUM-YEAR                                      01126893
+              MOVE 1 TO WS-NUM-MONTH                                    01126894
+           ELSE                                                         01126895
+              ADD 1 TO WS-NUM-MONTH                                     01126896
+           END-IF                                                       01126897
+                                                                        01126898
+           MOVE WS-NUM-YEAR TO PLAN_DUE-DATE(1:4)                       01126899
+           MOVE WS-NUM-MONTH TO PLAN_DUE-DATE(6:2)                      01126900
+           .                                                            01126901
+                                                                        01126902
+       CHECKPOINT-COMMIT.                                               01126930
+      * COMMIT EVERY WS-COMMIT-INTERVAL ROWS AND LOG THE LAST LOAN-ID   01126931
+      * PROCESSED SO A RESTART CAN SEE HOW FAR THE PRIOR RUN GOT.       01126932
+                                                                        01126933
+           ADD 1 TO WS-ROWS-SINCE-COMMIT                                01126934
+           MOVE LOAN_LOAN-ID TO WS-LAST-LOAN-ID                         01126935
+                                                                        01126936
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL                01126937
+              EXEC SQL                                                  01126938
+                 COMMIT                                                 01126939
+              END-EXEC                                                  01126940
+              DISPLAY 'CHECKPOINT - LAST PROCESSED LOAN-ID: '           01126941
+                      WS-LAST-LOAN-ID                                   01126942
+              MOVE 0 TO WS-ROWS-SINCE-COMMIT                            01126943
+           END-IF                                                       01126944
+           .                                                            01126945
+                                                                        01126946
+       VALIDATE-CUSTOMER-ELIGIBILITY.                                   01126947
+      * THE CUSTOMER COPYBOOK IS INCLUDED BUT CUSTOMER_ID WAS ONLY      01126948
+      * EVER A PASS-THROUGH FIELD - PULL THE CUSTOMER'S STANDING AND    01126949
+      * HOLD LOANS FOR ANYONE WHO ISN'T ELIGIBLE RIGHT NOW.             01126950
+                                                                        01126951
+           EXEC SQL                                                     01126952
+              SELECT CREDIT_LIMIT                                       01126953
+                   , DELINQUENCY_FLAG                                   01126954
+                   , STATUS                                             01126955
+                INTO :CUSTOMER_CREDIT-LIMIT                             01126956
+                   , :CUSTOMER_DELINQUENCY-FLAG                         01126957
+                   , :CUSTOMER_STATUS                                   01126958
+                FROM CUSTOMER                                           01126959
+               WHERE ID = :LOAN_CUSTOMER-ID                             01126960
+           END-EXEC                                                     01126961
+                                                                        01126962
+           IF SQLCODE NOT = 0                                           01126963
+              SET PROCESS-LOAN-NO TO TRUE                               01126964
+              DISPLAY 'EXCEPTION - LOAN-ID: ' LOAN_LOAN-ID              01126965
+                      ' UNKNOWN CUSTOMER-ID: ' LOAN_CUSTOMER-ID         01126966
+              MOVE 'UNKNOWN CUSTOMER-ID' TO WS-REJECT-REASON            1126966A
+              PERFORM WRITE-REJECT-RECORD                               1126966B
+           ELSE                                                         01126967
+              IF CUSTOMER_DELINQUENCY-FLAG = 'Y'                        01126968
+                 SET PROCESS-LOAN-NO TO TRUE                            01126969
+                 DISPLAY 'EXCEPTION - LOAN-ID: ' LOAN_LOAN-ID           01126970
+                         ' CUSTOMER DELINQUENT: ' LOAN_CUSTOMER-ID      01126971
+                 MOVE 'CUSTOMER DELINQUENT' TO WS-REJECT-REASON         1126971A
+                 PERFORM WRITE-REJECT-RECORD                            1126971B
+              END-IF                                                    01126972
+                                                                        01126973
+              IF CUSTOMER_STATUS NOT = 'A'                              01126974
+                 SET PROCESS-LOAN-NO TO TRUE                            01126975
+                 DISPLAY 'EXCEPTION - LOAN-ID: ' LOAN_LOAN-ID           01126976
+                         ' CUSTOMER NOT ACTIVE: ' LOAN_CUSTOMER-ID      01126977
+                 MOVE 'CUSTOMER NOT ACTIVE' TO WS-REJECT-REASON         1126977A
+                 PERFORM WRITE-REJECT-RECORD                            1126977B
+              END-IF                                                    01126978
+                                                                        01126979
+              IF LOAN_LOAN-AMOUNT > CUSTOMER_CREDIT-LIMIT               01126980
+                 SET PROCESS-LOAN-NO TO TRUE                            01126981
+                 DISPLAY 'EXCEPTION - LOAN-ID: ' LOAN_LOAN-ID           01126982
+                         ' LOAN AMOUNT EXCEEDS CREDIT LIMIT: '          01126983
+                         LOAN_CUSTOMER-ID                               01126984
+                 MOVE 'OVER CREDIT LIMIT' TO WS-REJECT-REASON           1126984A
+                 PERFORM WRITE-REJECT-RECORD                            1126984B
+              END-IF                                                    01126985
+           END-IF                                                       01126986
+           .                                                            01126987
+                                                                        01126988
        INSERT-PAYMENT-PLAN.                                             01130030
                                                                         01130123
            EXEC SQL                                                     01130230
@@ -112,83 +386,110 @@
                   , :LOAN_CREATION-DATE                                 01131230
                   , :LOAN_DOWN-PAYMENT                                  01131330
                   , :LOAN_PAYMENT-PERIOD                                01131430
+                  , :LOAN_PAYMENT-FREQUENCY                             01131431
            END-EXEC                                                     01131630
                                                                         01131730
            IF SQLCODE = 0                                               01131830
               MOVE LOAN_LOAN-ID TO PLAN_LOAN-ID                         01131930
-              MOVE LOAN_LOAN-AMOUNT TO PLAN_REMAINING-LOAN              01132030
-              MOVE LOAN_LOAN-AMOUNT TO WS-TOTAL-LOAN                    01132130
+      * FINANCE ONLY THE BALANCE LEFT AFTER THE DOWN PAYMENT            01131931
+              COMPUTE WS-TOTAL-LOAN                                     01131932
+              = LOAN_LOAN-AMOUNT - LOAN_DOWN-PAYMENT                    01131933
+              MOVE WS-TOTAL-LOAN TO PLAN_REMAINING-LOAN                 01132030
               MOVE LOAN_CREATION-DATE TO PLAN_DUE-DATE                  01132230
               MOVE LOAN_INTEREST-RATE TO PLAN_INTEREST-RATE             01132330
               MOVE LOAN_PAYMENT-PERIOD TO WS-PAYMENT-PERIOD             01132430
               DISPLAY 'MOVE COMPLETE'                                   01132530
                                                                         01132623
+              PERFORM CHECKPOINT-COMMIT                                 01132601
+                                                                        01132624
+              PERFORM LOAN-STATUS-CHECK                                 01132624
+                                                                        01132625
+              IF PROCESS-LOAN-YES                                       01132626
+                 PERFORM VALIDATE-AMORTIZATION-INPUTS                   01132627
+              END-IF                                                    01132628
+                                                                        01132628
+              IF PROCESS-LOAN-YES                                       01132628
+                 PERFORM VALIDATE-LOAN-TYPE-BOUNDS                      01132629
+              END-IF                                                    01132629
+                                                                        01132629
+              IF PROCESS-LOAN-YES                                       01132630
+                 PERFORM VALIDATE-CUSTOMER-ELIGIBILITY                  01132631
+              END-IF                                                    01132632
+                                                                        01132629
+              IF PROCESS-LOAN-YES                                       01132626
+
+              PERFORM APPLY-GRACE-PERIOD                                01132701
+
       ******************************************************            01132730
       * COMPUTE THE PRINCIPAL AND INTEREST RATE IN DECIMAL *            01132830
       ******************************************************            01132930
                                                                         01133030
-           COMPUTE WS-PRINCIPAL                                         01133130
-           = WS-TOTAL-LOAN / WS-PAYMENT-PERIOD                          01133230
+              COMPUTE WS-PRINCIPAL                                      01133130
+              = WS-TOTAL-LOAN / WS-PAYMENT-PERIOD                       01133230
                                                                         01133330
-           COMPUTE WS-INTEREST-DECIMAL                                  01133430
-           = PLAN_INTEREST-RATE / 100                                   01133530
+              COMPUTE WS-INTEREST-DECIMAL                               01133430
+              = PLAN_INTEREST-RATE / 100                                01133530
                                                                         01133630
-      * SET THE CREATION DATE FOR MONTH UPDATE                          01133730
-           MOVE PLAN_DUE-DATE(1:4) TO WS-NUM-YEAR                       01133830
-           MOVE PLAN_DUE-DATE(6:2) TO WS-NUM-MONTH                      01133930
-           MOVE PLAN_DUE-DATE(9:2) TO WS-NUM-DAY                        01134030
+      * SET THE DUE DATE (AFTER THE GRACE PERIOD) FOR MONTH UPDATE      01133730
+              MOVE PLAN_DUE-DATE(1:4) TO WS-NUM-YEAR                    01133830
+              MOVE PLAN_DUE-DATE(6:2) TO WS-NUM-MONTH                   01133930
+              MOVE PLAN_DUE-DATE(9:2) TO WS-NUM-DAY                     01134030
                                                                         01134130
-           PERFORM VARYING WS-COUNT FROM 1 BY 1                         01134230
-              UNTIL WS-COUNT > WS-PAYMENT-PERIOD                        01134330
+              PERFORM VARYING WS-COUNT FROM 1 BY 1                      01134230
+                 UNTIL WS-COUNT > WS-PAYMENT-PERIOD                     01134330
                                                                         01134430
-              COMPUTE PLAN_REMAINING-LOAN                               01134530
-              = PLAN_REMAINING-LOAN - WS-PRINCIPAL                      01134630
+                 MOVE PLAN_REMAINING-LOAN TO WS-OPENING-BALANCE         01134531
+                                                                        01134532
+                 COMPUTE PLAN_REMAINING-LOAN                            01134530
+                 = PLAN_REMAINING-LOAN - WS-PRINCIPAL                   01134630
                                                                         01134730
-              COMPUTE WS-MULTIPLIER ROUNDED                             01134830
-              = 1 + (WS-PAYMENT-PERIOD * WS-INTEREST-DECIMAL / 2)       01134930
-              + ((WS-PAYMENT-PERIOD * WS-INTEREST-DECIMAL) ** 2 / 12)   01135030
-                                                                        01135130
-              COMPUTE PLAN_PAYMENT-AMOUNT ROUNDED                       01135230
-                   = WS-PRINCIPAL * WS-MULTIPLIER                       01135330
-                                                                        01135430
-              MOVE PLAN_PAYMENT-AMOUNT TO PLAN_REMAINING-AMOUNT         01135530
-              IF WS-NUM-MONTH = 12                                      01136430
-                 ADD 1 TO WS-NUM-YEAR                                   01136530
-                 MOVE 1 TO WS-NUM-MONTH                                 01136630
-              ELSE                                                      01136730
-                 ADD 1 TO WS-NUM-MONTH                                  01136830
-              END-IF                                                    01137030
-                                                                        01137130
-              MOVE WS-NUM-YEAR TO PLAN_DUE-DATE(1:4)                    01137230
-              MOVE WS-NUM-MONTH TO PLAN_DUE-DATE(6:2)                   01137330
+      * FIXED-RATE LOANS KEEP THE LEVEL-PAYMENT MULTIPLIER. VARIABLE    01134731
+      * LOANS RE-PRICE EVERY PERIOD OFF THE CURRENT OPENING BALANCE.    01134732
+                 IF LOAN_INTEREST-TYPE = 'V'                            01134733
+                    COMPUTE PLAN_PAYMENT-AMOUNT ROUNDED                 01134734
+                    = WS-PRINCIPAL +                                    01134735
+                      (WS-OPENING-BALANCE * WS-INTEREST-DECIMAL)        01134736
+                 ELSE                                                   01134737
+                    COMPUTE WS-MULTIPLIER ROUNDED                       01134830
+                    = 1 + (WS-PAYMENT-PERIOD * WS-INTEREST-DECIMAL / 2) 01134930
+                    + ((WS-PAYMENT-PERIOD * WS-INTEREST-DECIMAL) ** 2   01135030
+                      / 12)                                             01135031
+                                                                        01135131
+                    COMPUTE PLAN_PAYMENT-AMOUNT ROUNDED                 01135230
+                         = WS-PRINCIPAL * WS-MULTIPLIER                 01135330
+                 END-IF                                                 01135430
+                 MOVE PLAN_PAYMENT-AMOUNT TO PLAN_REMAINING-AMOUNT      01135530
+                 PERFORM ADVANCE-DUE-DATE                               01136330
                                                                         01137530
-              DISPLAY 'LOAN-ID: ' PLAN_LOAN-ID                          01137630
-              DISPLAY 'DUE-DATE: ' PLAN_DUE-DATE                        01137730
-              DISPLAY 'PRINCIPAL AMOUNT: ' WS-PRINCIPAL                 01137830
-              DISPLAY 'PAYMENT AMOUNT: ' PLAN_PAYMENT-AMOUNT            01137930
-              DISPLAY 'REMAINING AMOUNT: ' PLAN_REMAINING-AMOUNT        01138030
-              DISPLAY 'REMAINING LOAN: ' PLAN_REMAINING-LOAN            01138130
-              DISPLAY 'INTEREST RATE: ' PLAN_INTEREST-RATE              01138230
-              DISPLAY '-----------------------'                         01138330
+                 DISPLAY 'LOAN-ID: ' PLAN_LOAN-ID                       01137630
+                 DISPLAY 'DUE-DATE: ' PLAN_DUE-DATE                     01137730
+                 DISPLAY 'PRINCIPAL AMOUNT: ' WS-PRINCIPAL              01137830
+                 DISPLAY 'PAYMENT AMOUNT: ' PLAN_PAYMENT-AMOUNT         01137930
+                 DISPLAY 'REMAINING AMOUNT: ' PLAN_REMAINING-AMOUNT     01138030
+                 DISPLAY 'REMAINING LOAN: ' PLAN_REMAINING-LOAN         01138130
+                 DISPLAY 'INTEREST RATE: ' PLAN_INTEREST-RATE           01138230
+                 DISPLAY '-----------------------'                      01138330
                                                                         01138430
                                                                         01138530
-              EXEC SQL                                                  01138630
-                INSERT INTO PAYPLAN                                     01138731
-                   (LOAN_ID, DUE_DATE, PAYMENT_AMOUNT,                  01138830
-                    REMAINING_AMOUNT, REMAINING_LOAN, INTEREST_RATE)    01138930
-                 VALUES                                                 01139030
-                  (:PLAN_LOAN-ID, :PLAN_DUE-DATE, :PLAN_PAYMENT-AMOUNT, 01139130
-                    :PLAN_REMAINING-AMOUNT, :PLAN_REMAINING-LOAN,       01139230
-                    :PLAN_INTEREST-RATE)                                01139330
-              END-EXEC                                                  01139430
+                 EXEC SQL                                               01138630
+                   INSERT INTO PAYPLAN                                  01138731
+                      (LOAN_ID, DUE_DATE, PAYMENT_AMOUNT,               01138830
+                       REMAINING_AMOUNT, REMAINING_LOAN, INTEREST_RATE) 01138930
+                    VALUES                                              01139030
+                     (:PLAN_LOAN-ID, :PLAN_DUE-DATE,                    01139131
+                       :PLAN_PAYMENT-AMOUNT,                            01139132
+                       :PLAN_REMAINING-AMOUNT, :PLAN_REMAINING-LOAN,    01139230
+                       :PLAN_INTEREST-RATE)                             01139330
+                 END-EXEC                                               01139430
                                                                         01139530
-           END-PERFORM                                                  01139630
+              END-PERFORM                                               01139630
                                                                         01139730
-                                                                        01139828
-           IF SQLCODE = 0                                               01139930
-              DISPLAY 'PAYMENT PLAN INSERTED'                           01140030
-           END-IF                                                       01140123
+              IF SQLCODE = 0                                            01139930
+                 DISPLAY 'PAYMENT PLAN INSERTED'                        01140030
+              END-IF                                                    01140123
                                                                         01140223
+              END-IF                                                    01140224
+           END-IF                                                       01140225
            .                                                            01141023
                                                                         01150023
                                                                         01241030
@@ -198,5 +499,15 @@
            END-EXEC                                                     01253014
                                                                         01254014
            .                                                            01260014
+                                                                        01260114
+       WRITE-REJECT-RECORD.                                             01260214
+      * WS-REJECT-REASON IS SET BY THE CALLER BEFORE THIS IS PERFORMED. 01260314
+           MOVE LOAN_LOAN-ID TO WS-REJ-LOAN-ID                          01260414
+           MOVE SPACES TO REJECT-RECORD                                 01260514
+           STRING 'LOAN-ID: ' WS-REJ-LOAN-ID DELIMITED BY SIZE          01260614
+               INTO REJ-DATA                                            01260714
+           MOVE WS-REJECT-REASON TO REJ-REASON                          01260814
+           WRITE REJECT-RECORD                                          01260914
+           .                                                            01261014
                                                                         01270011
 
\ No newline at end of file
