@@ -16,7 +16,7 @@
                                                                         00170000
            EXEC SQL INCLUDE SQLCA    END-EXEC.                          00290003
                                                                         00291005
-           EXEC SQL INCLUDE PLAN     END-EXEC.                          00292005
+           EXEC SQL INCLUDE PAYPLAN  END-EXEC.                          00292005
                                                                         00300000
       * FOR CURRENT TIMESTAMP.                                          00310000
        01 DLT-TIMESTAMP    PIC X(26).                                   00311002
@@ -25,84 +25,91 @@
       * VARIABLES RECIEVED FROM MAIN PROGRAM.                           00340000
                                                                         00350000
        01 LS_LOAN-ID       PIC S9(9) USAGE COMP.                        00360006
+      * 'P' = LOAN PAID OFF, 'T' = LOAN TRANSFERRED TO ANOTHER BANK.    00360106
+       01 LS_REASON-CODE   PIC X(1).                                    00360206
+      * 0 = ARCHIVE AND DELETE BOTH SUCCEEDED. NONZERO = THE SQLCODE    00360306
+      * THAT FAILED - CALLER'S UNIT OF WORK, CALLER'S DECISION; THIS    00360406
+      * SUBPROGRAM NO LONGER ROLLS IT BACK UNILATERALLY.                00360506
+       01 LS-RETURN-CODE   PIC S9(4) USAGE COMP.                        00360606
                                                                         00390000
                                                                         00410000
-       PROCEDURE DIVISION USING LS_LOAN-ID.                             00420002
+       PROCEDURE DIVISION USING LS_LOAN-ID, LS_REASON-CODE,             00420002
+                                LS-RETURN-CODE.                         00420102
                                                                         00430000
        MAIN-PARA.                                                       00440000
                                                                         00441000
            DISPLAY "DELETING FROM PAYPLAN."                             00442002
            DISPLAY "LOAN_ID: " LS_LOAN-ID                               00443004
+           DISPLAY "REASON CODE: " LS_REASON-CODE                       00443104
                                                                         00444003
-           EXEC SQL                                                     00474000
-                DELETE FROM KALA12.PAYPLAN                              00475006
-                WHERE LOAN_ID = :LS_LOAN-ID                             00476002
-           END-EXEC                                                     00477000
+           MOVE 0 TO LS-RETURN-CODE                                     00444003
+                                                                        00444053
+           PERFORM CURRENT-TIMESTAMP                                    00444103
+                                                                        00444203
+           PERFORM ARCHIVE-PAYPLAN-HISTORY                              00444303
+                                                                        00444403
+           IF SQLCODE = 0                                               00444503
+              EXEC SQL                                                  00474000
+                   DELETE FROM KALA12.PAYPLAN                           00475006
+                   WHERE LOAN_ID = :LS_LOAN-ID                          00476002
+              END-EXEC                                                  00477000
                                                                         00477106
-           IF SQLCODE = 0                                               00477206
-              DISPLAY "SUCCESSFULLY DELETED."                           00477306
-              DISPLAY "SQL CODE IS: " SQLCODE                           00477406
-           ELSE                                                         00477506
-              DISPLAY "ERROR OCCURED DURING DELETION."                  00477606
-              DISPLAY "SQL CODE IS: " SQLCODE                           00477706
-              DISPLAY "SQLSTATE: " SQLSTATE                             00477806
-           END-IF                                                       00477906
+              IF SQLCODE = 0                                            00477206
+                 DISPLAY "SUCCESSFULLY DELETED."                        00477306
+                 DISPLAY "SQL CODE IS: " SQLCODE                        00477406
+              ELSE                                                      00477506
+                 DISPLAY "ERROR OCCURED DURING DELETION."               00477606
+                 DISPLAY "SQL CODE IS: " SQLCODE                        00477706
+                 DISPLAY "SQLSTATE: " SQLSTATE                          00477806
+                 MOVE SQLCODE TO LS-RETURN-CODE                         00477902
+              END-IF                                                    00477906
+           ELSE                                                         00477916
+              DISPLAY "ERROR ARCHIVING PAYPLAN HISTORY - DELETE "       00477917
+                      "SKIPPED."                                        00477918
+              DISPLAY "SQL CODE IS: " SQLCODE                           00477919
+              MOVE SQLCODE TO LS-RETURN-CODE                            00477920
+           END-IF                                                       00477921
                                                                         00478006
            GOBACK.                                                      00478106
                                                                         00479000
-      * CHECKING EXECUTION OF SQL STATEMENT.                            00730002
+       ARCHIVE-PAYPLAN-HISTORY.                                         00730001
+      * COPY THE LOAN'S INSTALLMENT HISTORY OUT TO PAYPLAN_HIST BEFORE  00730002
+      * THE DELETE RUNS SO CUSTOMER SERVICE CAN STILL PULL IT UP LATER. 00730003
                                                                         00731006
-      *    IF SQLCODE = 0                                               00740006
-      *       DISPLAY "SUCCESSFULLY DELETED."                           00750006
-      *       DISPLAY "SQL CODE IS: " SQLCODE                           00760006
-      *    ELSE                                                         00770006
-      *       DISPLAY "ERROR OCCURED DURING DELETION."                  00780006
-      *       DISPLAY "SQL CODE IS: " SQLCODE                           00790006
-      *       DISPLAY "SQLSTATE: " SQLSTATE                             00790106
-      *       PERFORM ROLLBACK-EXIT                                     00791006
-      *    END-IF                                                       00800006
-      *                                                                 00810006
-      *    PERFORM CURRENT-TIMESTAMP                                    00820006
-      *                                                                 00821006
-      *    GOBACK.                                                      00822006
-      *                                                                 00830006
-      *                                                                 00840006
-      *ROLLBACK-EXIT.                                                   00851006
-      * ROLLBACK AND RETURN TO MAIN PGM.                                00852000
-      *                                                                 00853006
-      *    EXEC SQL                                                     00854006
-      *         ROLLBACK                                                00855006
-      *    END-EXEC                                                     00856006
-      *                                                                 00857006
-      *    IF SQLCODE = 0                                               00859006
-      *       DISPLAY "SUCCESSFULL ROLLBACK."                           00859106
-      *       DISPLAY "SQL CODE IS: " SQLCODE                           00859206
-      *    ELSE                                                         00859306
-      *       DISPLAY "ERROR OCCURED DURING ROLLBACK."                  00859406
-      *       DISPLAY "SQL CODE IS: " SQLCODE                           00859506
-      *    END-IF                                                       00859706
-      *                                                                 00859806
-      *    DISPLAY "RETURNING TO MAIN PROGRAM."                         00859906
-      *                                                                 00860006
-      *    EXIT PROGRAM.                                                00860106
-      *                                                                 00860306
-      *                                                                 00860406
-      *CURRENT-TIMESTAMP.                                               00861006
+           EXEC SQL                                                     00731007
+                INSERT INTO KALA12.PAYPLAN_HIST                         00731008
+                   (INVOICE_ID, LOAN_ID, DUE_DATE, PAYMENT_AMOUNT,      00731009
+                    PLAN_STATUS, REMAINING_AMOUNT, REMAINING_LOAN,      00731010
+                    INTEREST_RATE, REASON_CODE, DELETED_AT)             00731011
+                 SELECT INVOICE_ID, LOAN_ID, DUE_DATE, PAYMENT_AMOUNT,  00731012
+                        PLAN_STATUS, REMAINING_AMOUNT, REMAINING_LOAN,  00731013
+                        INTEREST_RATE, :LS_REASON-CODE, :DLT-TIMESTAMP  00731014
+                   FROM KALA12.PAYPLAN                                  00731015
+                  WHERE LOAN_ID = :LS_LOAN-ID                           00731016
+           END-EXEC                                                     00731017
+                                                                        00731018
+           IF SQLCODE NOT = 0                                           00731019
+              DISPLAY "ERROR ARCHIVING PAYPLAN_HIST."                   00731020
+              DISPLAY "SQL CODE IS: " SQLCODE                           00731021
+           END-IF                                                       00731022
+           .                                                            00731023
+                                                                        00731006
+       CURRENT-TIMESTAMP.                                               00861006
       * FINDING AND DISPLAYING CURRENT TIMESTAMP.                       00870000
-      *                                                                 00880006
-      *    EXEC SQL                                                     00890006
-      *        SELECT CURRENT TIMESTAMP                                 00900006
-      *        INTO                                                     00910006
-      *               :DLT-TIMESTAMP                                    00920006
-      *        FROM SYSIBM.SYSDUMMY1                                    00930006
-      *    END-EXEC                                                     00940006
-      *                                                                 00950006
-      *    IF SQLCODE = 0                                               00960006
-      *       DISPLAY "CURRENT TIME IS: " DLT-TIMESTAMP                 00980006
-      *       DISPLAY " "                                               00981006
-      *    ELSE                                                         00990006
-      *       DISPLAY "ERROR RETRIVING TIMESTAMP. " SQLCODE             01000006
-      *       DISPLAY " "                                               01001006
-      *    END-IF.                                                      01020006
-      *                                                                 01050006
+                                                                        00880006
+           EXEC SQL                                                     00890006
+               SELECT CURRENT TIMESTAMP                                 00900006
+               INTO                                                     00910006
+                      :DLT-TIMESTAMP                                    00920006
+               FROM SYSIBM.SYSDUMMY1                                    00930006
+           END-EXEC                                                     00940006
+                                                                        00950006
+           IF SQLCODE = 0                                               00960006
+              DISPLAY "CURRENT TIME IS: " DLT-TIMESTAMP                 00980006
+              DISPLAY " "                                               00981006
+           ELSE                                                         00990006
+              DISPLAY "ERROR RETRIVING TIMESTAMP. " SQLCODE             01000006
+              DISPLAY " "                                               01001006
+           END-IF                                                       01020006
+           .                                                            01050006
 
\ No newline at end of file
