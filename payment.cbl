@@ -17,6 +17,11 @@
                ORGANIZATION IS SEQUENTIAL                               00150000
                ACCESS MODE IS SEQUENTIAL                                00160000
                FILE STATUS IS FS-INFILE.                                00170000
+                                                                        00171008
+           SELECT REJOUT ASSIGN TO REJFILE                              00172008
+               ORGANIZATION IS SEQUENTIAL                               00173008
+               ACCESS MODE IS SEQUENTIAL                                00174008
+               FILE STATUS IS FS-REJFILE.                               00175008
                                                                         00180000
       ***************************************************************   00190000
       *    DATA DIVISION.                                           *   00200000
@@ -29,6 +34,12 @@
             RECORDING MODE F.                                           00270000
        01 DATA-RECORDS      PIC X(80).                                  00280005
                                                                         00290000
+       FD REJOUT                                                        00291008
+            RECORDING MODE F.                                           00292008
+       01 REJECT-RECORD.                                                00293008
+          05 REJ-DATA       PIC X(80).                                  00294008
+          05 REJ-REASON     PIC X(20).                                  00295008
+                                                                        00296008
       ***************************************************************   00300000
       *    WORKING-STORAGE SECTION.                                 *   00310000
       ***************************************************************   00320000
@@ -43,14 +54,22 @@
                                                                         00390000
       * FILE-STATUS.                                                    00410000
        01 FS-INFILE         PIC X(02).                                  00420000
+       01 FS-REJFILE        PIC X(02).                                  00421008
        01 EOF               PIC X VALUE "N".                            00440003
                                                                         00450000
+      * FOR THE PAYIN HEADER/TRAILER CONTROL RECORDS.                   00450108
+       01 WS-HDR-ID          PIC X(3).                                  00450208
+       01 WS-TRL-ID          PIC X(3).                                  00450308
+       01 WS-TRL-EXPECTED    PIC 9(03).                                 00450408
+                                                                        00450508
       * FOR CURRENT RECROD.                                             00451005
        01 READ-CNTR         PIC 9(03).                                  00452005
        01 OK-CNTR           PIC 9 VALUE 0.                              00453006
        01 ERR-CNTR          PIC 9 VALUE 0.                              00454006
        01 INS-CNTR          PIC 9 VALUE 0.                              00455006
        01 CHAR-CNTR         PIC 9(2).                                   00455106
+       01 WS-INSERTED-TOTAL PIC 9(03) VALUE 0.                          00455205
+       01 WS-REJECTED-TOTAL PIC 9(03) VALUE 0.                          00455305
                                                                         00456006
       * FOR FLAGING ERRORS.                                             00459105
        01 ERR-FLAG          PIC 9.                                      00459205
@@ -58,6 +77,7 @@
          88 INVOICE-ID-ERR  VALUE 2.                                    00459405
          88 PAID-AMT-ERR    VALUE 3.                                    00459505
          88 PAID-DATE-ERR   VALUE 4.                                    00459605
+         88 CHANNEL-ERR     VALUE 5.                                    00459705
                                                                         00459805
       * FOR CHECKING VALID PAID-DATE.                                   00460906
        01 WS-CURRENT-DATE.                                              00461006
@@ -75,6 +95,7 @@
          88 INVOICE-ID-R    VALUE 2.                                    00462406
          88 PAID-AMT-R      VALUE 3.                                    00462506
          88 PAID-DATE-R     VALUE 4.                                    00462606
+         88 CHANNEL-R       VALUE 5.                                    00462705
                                                                         00463106
       * FOR DISPLAY IN SYSOUT.                                          00463805
        01 ERR-HEADER.                                                   00463905
@@ -83,6 +104,7 @@
          05 ERR-I-ID        PIC X(15) VALUE "INVOICE ID.".              00464205
          05 ERR-AMT         PIC X(15) VALUE "PAID AMOUNT.".             00464305
          05 ERR-DATE        PIC X(15) VALUE "PAID DATE.".               00464405
+         05 ERR-CHANNEL     PIC X(15) VALUE "PMT CHANNEL.".             00464455
          05 ERR-UNKNOWN     PIC X(20) VALUE "UNKNOWN ERROR.".           00464506
                                                                         00464706
        01 ERR-REASON        PIC X(20).                                  00464806
@@ -107,6 +129,7 @@
                                                                         00560000
            PERFORM 001-FETCH-DATE                                       00561006
            PERFORM 100-OPEN-FILE                                        00570000
+           PERFORM 105-READ-HEADER                                      00571009
            PERFORM UNTIL EOF = "Y"                                      00580001
               PERFORM 200-READ-RECORDS                                  00590001
                 IF EOF = "N" THEN                                       00590106
@@ -116,6 +139,7 @@
                 END-IF                                                  00600206
            END-PERFORM                                                  00601101
            PERFORM 500-CLOSE-FILE                                       00601206
+           PERFORM 510-PRINT-SUMMARY                                    00601209
                                                                         00602000
            STOP RUN.                                                    00603000
                                                                         00603106
@@ -151,8 +175,36 @@
            ELSE                                                         00680000
               CONTINUE                                                  00690000
            END-IF.                                                      00700001
+                                                                        00701008
+           OPEN OUTPUT REJOUT                                           00702008
+           IF FS-REJFILE NOT = "00"                                     00703008
+              DISPLAY "ERROR OPENING THE REJECT FILE."                  00704008
+              DISPLAY "FILE STATUS CODE: " FS-REJFILE                   00705008
+              STOP RUN                                                  00706008
+           ELSE                                                         00707008
+              CONTINUE                                                  00708008
+           END-IF.                                                      00709008
                                                                         00710001
                                                                         00720000
+       105-READ-HEADER SECTION.                                         00721009
+      * READING AND VALIDATING THE PAYIN HEADER RECORD.                 00722009
+                                                                        00723009
+           READ PAYIN                                                   00724009
+              AT END                                                    00725009
+                 MOVE "Y" TO EOF                                        00726009
+                 DISPLAY "PAYIN IS EMPTY - NO HEADER RECORD FOUND."     00727009
+              NOT AT END                                                00728009
+                 MOVE DATA-RECORDS(1:3) TO WS-HDR-ID                    00729009
+                 IF WS-HDR-ID NOT = "HDR"                               00730109
+                    DISPLAY "****************************************"  00730111
+                    DISPLAY "* ERROR - PAYIN HEADER MISSING/MALFORMED*" 00730112
+                    DISPLAY "****************************************"  00730113
+                    STOP RUN                                            00730209
+                 ELSE                                                   00730409
+                    DISPLAY "PAYIN HEADER RECORD FOUND."                00730509
+                 END-IF                                                 00730609
+           END-READ.                                                    00730709
+                                                                        00730809
        200-READ-RECORDS SECTION.                                        00730000
       * READING RECORDS FROM THE INFILE INTO THE VAR. COPYBOOK.         00740005
                                                                         00750000
@@ -160,17 +212,48 @@
               AT END                                                    00770000
                  MOVE "Y" TO EOF                                        00780003
                  DISPLAY " "                                            00790000
-                 DISPLAY "REACHED END OF FILE."                         00800000
+                 DISPLAY "********************************************" 00800001
+                 DISPLAY "* ERROR - REACHED END OF FILE, NO TRAILER  *" 00800002
+                 DISPLAY "* RECORD FOUND.                            *" 00800003
+                 DISPLAY "********************************************" 00800004
                  DISPLAY "SQLCODE IS: " SQLCODE                         00810000
               NOT AT END                                                00820001
-                 DISPLAY " "                                            00820106
-                 ADD 1 TO READ-CNTR                                     00821006
+                 MOVE DATA-RECORDS(1:3) TO WS-TRL-ID                    00820206
+                 IF WS-TRL-ID = "TRL"                                   00820306
+                    MOVE "Y" TO EOF                                     00820406
+                    MOVE DATA-RECORDS(4:3) TO WS-TRL-EXPECTED           00820506
+                    PERFORM 205-CHECK-TRAILER-COUNT                     00820606
+                 ELSE                                                   00820706
+                    DISPLAY " "                                         00820106
+                    ADD 1 TO READ-CNTR                                  00821006
+                 END-IF                                                 00820806
            END-READ.                                                    00870000
+                                                                        00870108
+       205-CHECK-TRAILER-COUNT SECTION.                                 00870208
+      * COMPARING THE TRAILER'S EXPECTED COUNT TO WHAT WE ACTUALLY READ.00870308
+                                                                        00870408
+           DISPLAY " "                                                  00870508
+           DISPLAY "TRAILER RECORD FOUND."                              00870608
+           DISPLAY "EXPECTED RECORD COUNT: " WS-TRL-EXPECTED            00870708
+           DISPLAY "ACTUAL RECORD COUNT:   " READ-CNTR                  00870808
+                                                                        00870908
+           IF WS-TRL-EXPECTED NOT = READ-CNTR                           00871008
+              DISPLAY "********************************************"    00871108
+              DISPLAY "* ERROR - PAYIN RECORD COUNT MISMATCH.       *"  00871208
+              DISPLAY "********************************************"    00871308
+           ELSE                                                         00871408
+              DISPLAY "RECORD COUNT MATCHES TRAILER. RUN IS CLEAN."     00871508
+           END-IF.                                                      00871608
                                                                         00880000
                                                                         00890000
        210-ERROR-CONTROL SECTION.                                       00890106
       * SECTION. CONTROLLING RECORDS FOR ERRORS.                        00890206
                                                                         00890306
+      * RESET PER-RECORD SO A RECORD THAT FAILS A FIELD PARTWAY         00890310
+      * THROUGH THE CASCADE NEVER LEAVES A STALE COUNT FOR THE NEXT     00890320
+      * RECORD TO INHERIT.                                              00890330
+           INITIALIZE INS-CNTR                                          00890340
+                                                                        00890350
       * CONTROLLING PAYMENT ID FOR ERRORS.                              00892005
                                                                         00892105
            INITIALIZE ERR-CNTR                                          00892206
@@ -193,6 +276,7 @@
                  MOVE 1 TO OK-CNTR                                      00894306
                  ADD 1 TO INS-CNTR                                      00894406
                    PERFORM 300-MOVE-DATA                                00894506
+                   PERFORM 230-INVOICE-ID-CTRL                          00894515
                  CONTINUE                                               00894605
            END-EVALUATE.                                                00894706
                                                                         00894805
@@ -220,6 +304,7 @@
                  MOVE 2 TO OK-CNTR                                      00897306
                  ADD 1 TO INS-CNTR                                      00897406
                    PERFORM 300-MOVE-DATA                                00897506
+                   PERFORM 240-PAID-AMOUNT-CTRL                         00897515
                  CONTINUE                                               00897605
            END-EVALUATE.                                                00897706
                                                                         00898006
@@ -231,7 +316,7 @@
            INITIALIZE OK-CNTR                                           00899506
                                                                         00899606
            EVALUATE TRUE                                                00899705
-              WHEN PAYMENT-ID = SPACES                                  00899806
+              WHEN PAID-AMT = SPACES                                    00899806
                  MOVE 3 TO ERR-CNTR                                     00899906
                  SET ERR-3 TO TRUE                                      00900006
                    PERFORM 299-ERROR-DISPLAY                            00900106
@@ -247,6 +332,7 @@
                  MOVE 3 TO OK-CNTR                                      00901506
                  ADD 1 TO INS-CNTR                                      00901606
                    PERFORM 300-MOVE-DATA                                00901706
+                   PERFORM 250-PAID-DATE-CTRL                           00901715
                  CONTINUE                                               00901805
            END-EVALUATE.                                                00901906
                                                                         00902006
@@ -299,12 +385,32 @@
               MOVE 4 TO OK-CNTR                                         00907506
               ADD 1 TO INS-CNTR                                         00907606
                 PERFORM 300-MOVE-DATA                                   00907706
+                PERFORM 260-PAYMENT-CHANNEL-CTRL                        00907715
               CONTINUE                                                  00907806
            END-IF                                                       00907906
-                                                                        00908806
-           INITIALIZE INS-CNTR.                                         00908906
                                                                         00909006
                                                                         00909706
+       260-PAYMENT-CHANNEL-CTRL.                                        00909755
+      * CONTROLLING PAYMENT CHANNEL FOR ERRORS.                         00909760
+                                                                        00909765
+           INITIALIZE ERR-CNTR                                          00909770
+           INITIALIZE OK-CNTR                                           00909775
+                                                                        00909780
+           EVALUATE TRUE                                                00909785
+              WHEN PAYMENT-CHANNEL = SPACES                             00909790
+                 MOVE 5 TO ERR-CNTR                                     00909795
+                 SET ERR-3 TO TRUE                                      00909796
+                   PERFORM 299-ERROR-DISPLAY                            00909797
+              WHEN OTHER                                                00909798
+                 MOVE 5 TO OK-CNTR                                      00909799
+                 ADD 1 TO INS-CNTR                                      00909800
+                   PERFORM 300-MOVE-DATA                                00909801
+                 CONTINUE                                               00909802
+           END-EVALUATE.                                                00909803
+                                                                        00909804
+           INITIALIZE INS-CNTR.                                         00909805
+                                                                        00909806
+                                                                        00909807
        299-ERROR-DISPLAY SECTION.                                       00909806
       * DISPLAYING ERRORS FOUND IN THE INFILE.                          00909906
                                                                         00910006
@@ -323,9 +429,17 @@
                 DISPLAY ERR-AMT SPACE PAID-AMT SPACE ERR-REASON         00911306
              WHEN 4                                                     00911406
                 DISPLAY ERR-DATE SPACE PAID-DATE SPACE ERR-REASON       00911506
+             WHEN 5                                                     00911407
+                DISPLAY ERR-CHANNEL SPACE PAYMENT-CHANNEL               00911408
+                        SPACE ERR-REASON                                00911409
              WHEN OTHER                                                 00911706
                 DISPLAY ERR-UNKNOWN                                     00911806
            END-EVALUATE.                                                00911906
+                                                                        00911915
+           MOVE DATA-RECORDS TO REJ-DATA                                00911925
+           MOVE ERR-REASON TO REJ-REASON                                00911935
+           WRITE REJECT-RECORD                                          00911945
+           ADD 1 TO WS-REJECTED-TOTAL.                                  00911946
                                                                         00912006
                                                                         00912106
        300-MOVE-DATA SECTION.                                           00912206
@@ -350,10 +464,14 @@
              WHEN 4                                                     00914406
                 MOVE PAID-DATE TO PAY_PAID-DATE                         00914506
                 DISPLAY "PAID DATE: " PAID-DATE, SPACE PAY_PAID-DATE    00914606
+             WHEN 5                                                     00914407
+                MOVE PAYMENT-CHANNEL TO PAY_PAYMENT-CHANNEL             00914408
+                DISPLAY "CHANNEL: " PAYMENT-CHANNEL,                    00914409
+                        SPACE PAY_PAYMENT-CHANNEL                       00914410
                 DISPLAY SPACE                                           00914706
            END-EVALUATE.                                                00914906
                                                                         00915006
-           IF INS-CNTR = 4                                              00915906
+           IF INS-CNTR = 5                                              00915906
               PERFORM 310-INSERT                                        00916006
            END-IF.                                                      00916106
                                                                         00916206
@@ -369,24 +487,40 @@
                      (PAYMENT_ID,                                       00917206
                       INVOICE_ID,                                       00917306
                       PAID_AMOUNT,                                      00917406
-                      PAID_DATE)                                        00917506
+                      PAID_DATE,                                        00917407
+                      PAYMENT_CHANNEL)                                  00917506
               VALUES (:PAY_PAYMENT-ID,                                  00917606
                       :PAY_INVOICE-ID,                                  00917706
                       :PAY_PAID-AMOUNT,                                 00917806
-                      :PAY_PAID-DATE)                                   00917906
+                      :PAY_PAID-DATE,                                   00917807
+                      :PAY_PAYMENT-CHANNEL)                             00917906
            END-EXEC                                                     00918006
                                                                         00918106
            IF SQLCODE = 0                                               00918206
               DISPLAY "INSERT WAS SUCCESSFULL. SQLCODE: "               00918306
+              ADD 1 TO WS-INSERTED-TOTAL                                00918307
            ELSE                                                         00918406
               DISPLAY "SQL ERROR: " SQLCODE                             00918506
+              ADD 1 TO WS-REJECTED-TOTAL                                00918507
            END-IF.                                                      00918606
                                                                         00918706
                                                                         00918806
        500-CLOSE-FILE SECTION.                                          00919206
-      * CLOSING THE INFILE.                                             00919300
+      * CLOSING THE INFILE AND THE REJECT FILE.                         00919300
                                                                         00920000
-           CLOSE PAYIN.                                                 00930000
+           CLOSE PAYIN                                                  00930000
+           CLOSE REJOUT.                                                00930108
                                                                         00940000
+       510-PRINT-SUMMARY SECTION.                                       00940109
+      * PRINTING THE END-OF-RUN CONTROL TOTAL SUMMARY.                  00940209
+                                                                        00940309
+           DISPLAY " "                                                  00940409
+           DISPLAY "================================================"   00940509
+           DISPLAY "PAYMENT RUN SUMMARY."                               00940609
+           DISPLAY "RECORDS READ:      " READ-CNTR                      00940709
+           DISPLAY "RECORDS INSERTED:  " WS-INSERTED-TOTAL              00940809
+           DISPLAY "RECORDS REJECTED:  " WS-REJECTED-TOTAL              00940909
+           DISPLAY "================================================"   00941009
+           .                                                            00941019
                                                                         00950000
-
\ No newline at end of file
+
