@@ -0,0 +1,424 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. PLANCORR.                                            00000020
+       AUTHOR. ISURU, WONA & MALENE.                                    00000030
+      ********************************************************          00000040
+      *      CICS PSEUDO-CONVERSATIONAL TRANSACTION "PLCR".  *          00000050
+      *                                                      *          00000060
+      * FUNCTION: ONLINE CORRECTION OF A SINGLE PAYPLAN ROW, *          00000070
+      * KEYED BY INVOICE_ID. LETS AN AUTHORIZED USER ADJUST  *          00000080
+      * REMAINING_AMOUNT, PLAN_STATUS AND/OR DUE_DATE, AND   *          00000090
+      * LOGS THE BEFORE/AFTER VALUES AND THE OPERATOR TO     *          00000100
+      * PAYPLAN_AUDIT. PART OF THE LENDWISE SYSTEM.          *          00000110
+      ********************************************************          00000120
+                                                                        00000130
+       ENVIRONMENT DIVISION.                                            00000140
+       DATA DIVISION.                                                   00000150
+       WORKING-STORAGE SECTION.                                         00000160
+                                                                        00000170
+           EXEC SQL INCLUDE SQLCA     END-EXEC.                         00000180
+                                                                        00000190
+           EXEC SQL INCLUDE PAYPLAN   END-EXEC.                         00000200
+                                                                        00000210
+           EXEC SQL INCLUDE PLANAUDIT END-EXEC.                         00000220
+                                                                        00000230
+           COPY PLCRMAP.                                                00000240
+                                                                        00000250
+      * FOR CURRENT TIMESTAMP AND THE OPERATOR WHO MADE THE CHANGE.     00000260
+       01 WS-USERID              PIC X(8).                              00000270
+       01 WS-SQL-ACTION          PIC X(40).                             00000280
+       01 WS-ABEND-MSG           PIC X(60)                              00000290
+                  VALUE 'PLANCORR ABENDED - SEE CICS LOG'.              00000300
+                                                                        00000310
+      * BEFORE-IMAGE OF THE ROW, CAPTURED PRIOR TO APPLYING THE         00000320
+      * OPERATOR'S REQUESTED CHANGES, FOR THE AUDIT RECORD.             00000330
+       01 WS-BEFORE-REMAINING-AMOUNT PIC S9(15)V9(2) USAGE COMP-3.      00000340
+       01 WS-BEFORE-PLAN-STATUS      PIC X(7).                          00000350
+       01 WS-BEFORE-DUE-DATE         PIC X(10).                         00000360
+                                                                        00000370
+       01 WS-ROW-FOUND-FLAG      PIC X(1) VALUE 'N'.                    00000380
+           88 ROW-FOUND                      VALUE 'Y'.                 00000390
+           88 ROW-NOT-FOUND                  VALUE 'N'.                 00000400
+                                                                        00000410
+      * NUMERIC-EDITED WORK FIELD FOR DISPLAYING THE PACKED-DECIMAL     00000411
+      * REMAINING_AMOUNT ON THE CONFIRMATION SCREEN.                    00000412
+       01 WS-REMAMT-EDIT         PIC -(9)9.99.                          00000413
+                                                                        00000414
+      * INBOUND PARSING FIELD FOR REMAMTI - OPERATOR KEYS DIGITS ONLY   00000415
+      * WITH AN IMPLIED 2-DECIMAL AMOUNT (E.G. 150000 = 1500.00), SO    00000416
+      * NO LITERAL DECIMAL POINT EVER REACHES THE PACKED-DECIMAL MOVE.  00000417
+       01 WS-REMAMT-NUMERIC      PIC 9(13)V99.                          00000418
+      * AN ALPHANUMERIC-TO-NUMERIC MOVE TREATS THE KEYED DIGITS AS AN   0000418F
+      * INTEGER, NOT AS ALREADY SCALED TO WS-REMAMT-NUMERIC'S IMPLIED   0000418G
+      * V99 - THIS INTERMEDIATE HOLDS THAT UNSCALED INTEGER SO IT CAN   0000418H
+      * BE DIVIDED BY 100 INTO WS-REMAMT-NUMERIC BELOW.                 0000418I
+       01 WS-REMAMT-INTEGER      PIC 9(15).                             0000418J
+      * HOW MANY OF REMAMTI'S 15 POSITIONS THE OPERATOR ACTUALLY KEYED  0000418A
+      * IN - IS NUMERIC ON THE WHOLE SPACE-PADDED FIELD WOULD FAIL ANY  0000418B
+      * AMOUNT SHORTER THAN 15 DIGITS, SO WE TEST ONLY THIS MANY.       0000418C
+       01 WS-REMAMT-LEN          PIC 9(4) USAGE COMP.                   0000418D
+       01 WS-REMAMT-TRIMMED      PIC X(15).                             0000418E
+                                                                        00000419
+      * DID THIS CORRECTION REQUEST PASS INPUT VALIDATION.              00000420
+       01 WS-INPUT-VALID-FLAG    PIC X(1) VALUE 'Y'.                    00000421
+           88 INPUT-VALID                    VALUE 'Y'.                 00000422
+           88 INPUT-INVALID                  VALUE 'N'.                 00000423
+                                                                        0000423A
+      * WHICH MESSAGE SEND-INVALID-INPUT-SCREEN PUTS UP, SET BY         0000423B
+      * WHICHEVER VALIDATION STEP FIRST TURNS INPUT-INVALID ON.         0000423C
+       01 WS-INVALID-REASON      PIC X(60) VALUE SPACES.                0000423D
+                                                                        0000423E
+      * TRIMMED/COUNTED LIKE WS-REMAMT-TRIMMED ABOVE - INVOICEI IS A    0000423F
+      * SPACE-PADDED PIC X(9) KEY FIELD BUT MUST BE WHOLLY NUMERIC      0000423G
+      * BEFORE IT DRIVES A :PLAN_INVOICE-ID (COMP) HOST VARIABLE.       0000423H
+       01 WS-INVOICEI-LEN        PIC 9(4) USAGE COMP.                   0000423I
+       01 WS-INVOICEI-TRIMMED    PIC X(9).                              0000423J
+                                                                        00000424
+      * DID THE UPDATE AND THE AUDIT INSERT BOTH SUCCEED, SO THE UNIT   00000425
+      * OF WORK IS SAFE TO SYNCPOINT RATHER THAN ROLL BACK.             00000426
+       01 WS-UPDATE-SQLCODE      PIC S9(9) USAGE COMP.                  00000427
+       01 WS-AUDIT-SQLCODE       PIC S9(9) USAGE COMP.                  00000428
+       01 WS-COMMIT-OK-FLAG      PIC X(1) VALUE 'Y'.                    00000429
+           88 COMMIT-OK                      VALUE 'Y'.                 00000430
+           88 COMMIT-FAILED                  VALUE 'N'.                 00000431
+                                                                        00000432
+       LINKAGE SECTION.                                                 00000440
+                                                                        00000430
+       01 DFHCOMMAREA.                                                  00000440
+           05 CA-STATE           PIC X(1).                              00000450
+               88 CA-STATE-CONFIRMED         VALUE 'C'.                 00000460
+                                                                        00000470
+       PROCEDURE DIVISION.                                              00000480
+                                                                        00000490
+       MAIN-PARA.                                                       00000500
+                                                                        00000510
+           EXEC CICS HANDLE CONDITION                                   00000520
+                MAPFAIL(SEND-INITIAL-SCREEN)                            00000530
+                ERROR(ABEND-PARA)                                       00000540
+           END-EXEC                                                     00000550
+                                                                        00000560
+           IF EIBCALEN = 0                                              00000570
+              PERFORM SEND-INITIAL-SCREEN                               00000580
+           ELSE                                                         00000590
+              IF CA-STATE-CONFIRMED                                     00000600
+                 PERFORM SEND-INITIAL-SCREEN                            00000610
+              ELSE                                                      00000620
+                 PERFORM RECEIVE-AND-APPLY-CORRECTION                   00000630
+              END-IF                                                    00000640
+           END-IF                                                       00000650
+                                                                        00000660
+           EXEC CICS RETURN                                             00000670
+                TRANSID('PLCR')                                         00000680
+                COMMAREA(DFHCOMMAREA)                                   00000690
+                LENGTH(LENGTH OF DFHCOMMAREA)                           00000700
+           END-EXEC                                                     00000710
+           .                                                            00000720
+                                                                        00000730
+       SEND-INITIAL-SCREEN.                                             00000740
+                                                                        00000750
+           MOVE LOW-VALUES TO PLCRMAPO                                  00000760
+           MOVE 'ENTER INVOICE-ID, THEN ONLY THE FIELDS TO CORRECT'     00000770
+                TO MSGO                                                 00000780
+                                                                        00000790
+           EXEC CICS SEND MAP('PLCRMAP')                                00000800
+                MAPSET('PLCRMAP')                                       00000810
+                FROM(PLCRMAPO)                                          00000820
+                ERASE                                                   00000830
+           END-EXEC                                                     00000840
+                                                                        00000850
+           MOVE SPACE TO CA-STATE                                       00000860
+                                                                        00000861
+      * HANDLE CONDITION MAPFAIL GETS HERE BY AN IMPLICIT GO TO, NOT A  00000862
+      * PERFORM, SO FALLING OFF THE END WOULD DROP STRAIGHT INTO        00000863
+      * RECEIVE-AND-APPLY-CORRECTION INSTEAD OF RETURNING TO CICS FOR   00000864
+      * THE NEXT PSEUDO-CONVERSATIONAL INPUT. RETURN EXPLICITLY.        00000865
+           EXEC CICS RETURN                                             00000866
+                TRANSID('PLCR')                                         00000867
+                COMMAREA(DFHCOMMAREA)                                   00000868
+                LENGTH(LENGTH OF DFHCOMMAREA)                           00000869
+           END-EXEC                                                     00000870
+           .                                                            00000871
+                                                                        00000880
+       RECEIVE-AND-APPLY-CORRECTION.                                    00000890
+                                                                        00000900
+           EXEC CICS RECEIVE MAP('PLCRMAP')                             00000910
+                MAPSET('PLCRMAP')                                       00000920
+                INTO(PLCRMAPI)                                          00000930
+           END-EXEC                                                     00000940
+                                                                        00000950
+           MOVE 'N' TO WS-ROW-FOUND-FLAG                                00000960
+           SET INPUT-VALID TO TRUE                                      00000961
+           MOVE SPACES TO WS-INVALID-REASON                             00000962
+           PERFORM VALIDATE-INVOICE-ID                                  00000963
+                                                                        00000964
+           IF INPUT-VALID                                               00000965
+              PERFORM FETCH-CURRENT-PLAN-ROW                            00000970
+           END-IF                                                       00000971
+                                                                        00000980
+           IF INPUT-INVALID                                             00000972
+              PERFORM SEND-INVALID-INPUT-SCREEN                         00000973
+           ELSE                                                         00000974
+              IF ROW-FOUND                                              00000990
+                 PERFORM APPLY-REQUESTED-CHANGES                        00001000
+                 IF INPUT-VALID                                         00001001
+                    PERFORM LOG-AUDIT-RECORD                            00001002
+                    PERFORM COMMIT-OR-ROLLBACK-CHANGES                  00001003
+                    PERFORM SEND-CONFIRMATION-SCREEN                    00001020
+                 ELSE                                                   00001004
+                    PERFORM SEND-INVALID-INPUT-SCREEN                   00001005
+                 END-IF                                                 00001006
+              ELSE                                                      00001030
+                 PERFORM SEND-NOT-FOUND-SCREEN                          00001040
+              END-IF                                                    00001050
+           END-IF                                                       00001051
+           .                                                            00001060
+                                                                        00001070
+       VALIDATE-INVOICE-ID.                                             00001075
+                                                                        00001076
+      * SAME TRIM-THEN-IS-NUMERIC IDIOM APPLY-REQUESTED-CHANGES USES    00001077
+      * FOR REMAMTI - INVOICEI IS SPACE-PADDED, SO IS NUMERIC ON THE    00001078
+      * FULL X(9) FIELD WOULD REJECT ANY ID SHORTER THAN 9 DIGITS.      00001079
+           UNSTRING INVOICEI DELIMITED BY SPACE                         0001079A
+               INTO WS-INVOICEI-TRIMMED COUNT IN WS-INVOICEI-LEN        0001079B
+           IF WS-INVOICEI-LEN = 0                                       0001079C
+              OR INVOICEI(1:WS-INVOICEI-LEN) IS NOT NUMERIC             0001079D
+              MOVE 'INVOICE-ID MUST BE NUMERIC'                         0001079E
+                   TO WS-INVALID-REASON                                 0001079F
+              SET INPUT-INVALID TO TRUE                                 0001079G
+           END-IF                                                       0001079H
+           .                                                            00001079
+                                                                        00001079
+       FETCH-CURRENT-PLAN-ROW.                                          00001080
+                                                                        00001090
+           MOVE INVOICEI(1:WS-INVOICEI-LEN) TO PLAN_INVOICE-ID          00001100
+                                                                        00001110
+           MOVE "FETCH PAYPLAN ROW FOR ONLINE CORRECTION"               00001120
+                TO WS-SQL-ACTION                                        00001130
+                                                                        00001140
+           EXEC SQL                                                     00001150
+                SELECT LOAN_ID, DUE_DATE, PAYMENT_AMOUNT,               00001160
+                       PLAN_STATUS, REMAINING_AMOUNT, REMAINING_LOAN,   00001170
+                       INTEREST_RATE                                    00001180
+                  INTO :PLAN_LOAN-ID, :PLAN_DUE-DATE,                   00001190
+                       :PLAN_PAYMENT-AMOUNT, :PLAN_PLAN-STATUS,         00001200
+                       :PLAN_REMAINING-AMOUNT, :PLAN_REMAINING-LOAN,    00001210
+                       :PLAN_INTEREST-RATE                              00001220
+                  FROM KALA12.PAYPLAN                                   00001230
+                 WHERE INVOICE_ID = :PLAN_INVOICE-ID                    00001240
+           END-EXEC                                                     00001250
+                                                                        00001260
+           EVALUATE SQLCODE                                             00001270
+             WHEN 0                                                     00001280
+                MOVE PLAN_REMAINING-AMOUNT TO WS-BEFORE-REMAINING-AMOUNT00001290
+                MOVE PLAN_PLAN-STATUS      TO WS-BEFORE-PLAN-STATUS     00001300
+                MOVE PLAN_DUE-DATE         TO WS-BEFORE-DUE-DATE        00001310
+                SET ROW-FOUND TO TRUE                                   00001320
+             WHEN 100                                                   00001321
+                SET ROW-NOT-FOUND TO TRUE                               00001322
+             WHEN OTHER                                                 00001330
+                DISPLAY "PLANCORR - SQL ERROR DURING: " WS-SQL-ACTION   00001331
+                DISPLAY "SQLCODE=" SQLCODE                              00001332
+                SET ROW-NOT-FOUND TO TRUE                               00001340
+           END-EVALUATE                                                 00001350
+           .                                                            00001360
+                                                                        00001370
+       APPLY-REQUESTED-CHANGES.                                         00001380
+                                                                        00001390
+           SET INPUT-VALID TO TRUE                                      00001391
+                                                                        00001392
+      * ONLY THE FIELDS THE OPERATOR ACTUALLY KEYED IN GET CHANGED -    00001400
+      * A BLANK FIELD ON THE SCREEN MEANS "LEAVE THIS ONE ALONE".       00001410
+           IF REMAMTI NOT = SPACES                                      00001420
+      * DIGITS ONLY, IMPLIED 2 DECIMALS - A LITERAL "." IN REMAMTI      00001421
+      * WOULD CORRUPT THE PACKED-DECIMAL MOVE BELOW, SO REJECT IT.      00001422
+      * ONLY THE POSITIONS THE OPERATOR KEYED ARE TESTED - THE FULL     0001422A
+      * X(15) FIELD IS SPACE-PADDED AND WOULD FAIL IS NUMERIC FOR       0001422B
+      * ANY AMOUNT SHORTER THAN 15 DIGITS.                              0001422C
+              UNSTRING REMAMTI DELIMITED BY SPACE                       0001422D
+                  INTO WS-REMAMT-TRIMMED COUNT IN WS-REMAMT-LEN         0001422E
+              IF REMAMTI(1:WS-REMAMT-LEN) IS NUMERIC                    00001423
+                 MOVE REMAMTI(1:WS-REMAMT-LEN) TO WS-REMAMT-INTEGER     00001424
+      * REMAMTI CARRIES AN IMPLIED 2 DECIMALS (150000 = 1500.00) -      0001424A
+      * DIVIDING THE UNSCALED INTEGER BY 100 IS WHAT ACTUALLY           0001424B
+      * APPLIES THAT SCALE; A STRAIGHT MOVE INTO THE V99 FIELD          0001424C
+      * WOULD NOT.                                                      0001424D
+                 COMPUTE WS-REMAMT-NUMERIC = WS-REMAMT-INTEGER / 100    0001424E
+                 MOVE WS-REMAMT-NUMERIC TO PLAN_REMAINING-AMOUNT        00001425
+              ELSE                                                      00001426
+                 MOVE 'REMAINING AMOUNT MUST BE DIGITS ONLY'            0001426A
+                      TO WS-INVALID-REASON                              0001426B
+                 SET INPUT-INVALID TO TRUE                              00001427
+              END-IF                                                    00001428
+           END-IF                                                       00001440
+                                                                        00001450
+      * PLAN_STATUS DRIVES THE PLAN_STATUS IN ('DUE','PARTIAL',         0001455A
+      * 'OVERDUE') FILTERS THE BATCH RECONCILIATION RUNS DEPEND ON -    00001455
+      * ANY OTHER VALUE SILENTLY DROPS THE ROW OUT OF THAT PROCESSING,  00001455
+      * SO ONLY THE SAME FOUR STATUS VALUES THE BATCH PROGRAMS USE      00001455
+      * ARE ACCEPTED HERE.                                              00001455
+           IF INPUT-VALID AND STATUSI NOT = SPACES                      00001456
+              IF STATUSI = 'DUE' OR 'PARTIAL' OR 'OVERDUE' OR 'PAID'    00001457
+                 MOVE STATUSI TO PLAN_PLAN-STATUS                       00001470
+              ELSE                                                      00001458
+                 MOVE 'PLAN STATUS MUST BE DUE/PARTIAL/OVERDUE/PAID'    0001459A
+                      TO WS-INVALID-REASON                              0001459B
+                 SET INPUT-INVALID TO TRUE                              00001459
+              END-IF                                                    00001480
+           END-IF                                                       00001459
+                                                                        00001490
+      * DUE_DATE IS STORED AND STRING-COMPARED ELSEWHERE (READ_UPDATE,  00001495
+      * RESTRUC) AS A YYYY-MM-DD STRING, SO CHECK THE SHAPE RATHER      00001495
+      * THAN JUST ACCEPTING WHATEVER THE OPERATOR TYPED.                00001495
+           IF INPUT-VALID AND DUEDATI NOT = SPACES                      00001496
+              IF DUEDATI(5:1) = '-' AND DUEDATI(8:1) = '-'              00001497
+                 AND DUEDATI(1:4) IS NUMERIC                            00001498
+                 AND DUEDATI(6:2) IS NUMERIC                            00001499
+                 AND DUEDATI(9:2) IS NUMERIC                            00001500
+                 MOVE DUEDATI TO PLAN_DUE-DATE                          00001510
+              ELSE                                                      00001500
+                 MOVE 'DUE DATE MUST BE IN YYYY-MM-DD FORMAT'           00001500
+                      TO WS-INVALID-REASON                              0001500D
+                 SET INPUT-INVALID TO TRUE                              00001500
+              END-IF                                                    00001500
+           END-IF                                                       00001520
+                                                                        00001530
+           IF INPUT-VALID                                               00001535
+              MOVE "UPDATE PAYPLAN ROW FROM ONLINE CORRECTION"          00001540
+                   TO WS-SQL-ACTION                                     00001550
+                                                                        00001560
+              EXEC SQL                                                  00001570
+                   UPDATE KALA12.PAYPLAN                                00001580
+                      SET DUE_DATE = :PLAN_DUE-DATE,                    00001590
+                          PLAN_STATUS = :PLAN_PLAN-STATUS,              00001600
+                          REMAINING_AMOUNT = :PLAN_REMAINING-AMOUNT     00001610
+                    WHERE INVOICE_ID = :PLAN_INVOICE-ID                 00001620
+              END-EXEC                                                  00001630
+                                                                        00001640
+              MOVE SQLCODE TO WS-UPDATE-SQLCODE                         00001641
+           END-IF                                                       00001700
+                                                                        00001710
+       LOG-AUDIT-RECORD.                                                00001720
+                                                                        00001730
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC                  00001740
+                                                                        00001750
+           MOVE PLAN_INVOICE-ID            TO AUDIT_INVOICE-ID          00001760
+           MOVE PLAN_LOAN-ID               TO AUDIT_LOAN-ID             00001770
+           MOVE WS-BEFORE-REMAINING-AMOUNT TO AUDIT_OLD-REMAINING-AMOUNT00001780
+           MOVE PLAN_REMAINING-AMOUNT      TO AUDIT_NEW-REMAINING-AMOUNT00001790
+           MOVE WS-BEFORE-PLAN-STATUS      TO AUDIT_OLD-PLAN-STATUS     00001800
+           MOVE PLAN_PLAN-STATUS           TO AUDIT_NEW-PLAN-STATUS     00001810
+           MOVE WS-BEFORE-DUE-DATE         TO AUDIT_OLD-DUE-DATE        00001820
+           MOVE PLAN_DUE-DATE              TO AUDIT_NEW-DUE-DATE        00001830
+           MOVE WS-USERID                  TO AUDIT_CHANGED-BY          00001840
+                                                                        00001850
+           EXEC SQL                                                     00001860
+                SELECT CURRENT TIMESTAMP                                00001870
+                  INTO :AUDIT_CHANGE-TIMESTAMP                          00001880
+                  FROM SYSIBM.SYSDUMMY1                                 00001890
+           END-EXEC                                                     00001900
+                                                                        00001910
+           EXEC SQL                                                     00001920
+                INSERT INTO KALA12.PAYPLAN_AUDIT                        00001930
+                      (INVOICE_ID, LOAN_ID, OLD_REMAINING_AMOUNT,       00001940
+                       NEW_REMAINING_AMOUNT, OLD_PLAN_STATUS,           00001950
+                       NEW_PLAN_STATUS, OLD_DUE_DATE, NEW_DUE_DATE,     00001960
+                       CHANGED_BY, CHANGE_TIMESTAMP)                    00001970
+                VALUES (:AUDIT_INVOICE-ID, :AUDIT_LOAN-ID,              00001980
+                        :AUDIT_OLD-REMAINING-AMOUNT,                    00001990
+                        :AUDIT_NEW-REMAINING-AMOUNT,                    00002000
+                        :AUDIT_OLD-PLAN-STATUS, :AUDIT_NEW-PLAN-STATUS, 00002010
+                        :AUDIT_OLD-DUE-DATE, :AUDIT_NEW-DUE-DATE,       00002020
+                        :AUDIT_CHANGED-BY, :AUDIT_CHANGE-TIMESTAMP)     00002030
+           END-EXEC                                                     00002040
+                                                                        00002050
+           MOVE SQLCODE TO WS-AUDIT-SQLCODE                             00002055
+                                                                        00002056
+           IF SQLCODE NOT = 0                                           00002060
+              DISPLAY "UNABLE TO WRITE PAYPLAN_AUDIT ROW, SQLCODE="     00002070
+                      SQLCODE                                           00002080
+           END-IF                                                       00002090
+           .                                                            00002100
+                                                                        00002110
+      *---------------------------------------------------------------- 00002111
+      * COMMIT-OR-ROLLBACK-CHANGES                                      00002112
+      * ONE UNIT OF WORK COVERING BOTH THE PAYPLAN UPDATE AND THE       00002113
+      * PAYPLAN_AUDIT INSERT - SYNCPOINT ONLY IF BOTH SUCCEEDED, SO A   00002114
+      * CORRECTION CAN NEVER LAND WITHOUT ITS AUDIT TRAIL.              00002115
+      *---------------------------------------------------------------- 00002116
+       COMMIT-OR-ROLLBACK-CHANGES.                                      00002117
+                                                                        00002118
+           IF WS-UPDATE-SQLCODE = 0 AND WS-AUDIT-SQLCODE = 0            00002119
+              EXEC CICS SYNCPOINT END-EXEC                              00002120
+              SET COMMIT-OK TO TRUE                                     00002121
+           ELSE                                                         00002122
+              EXEC CICS SYNCPOINT ROLLBACK END-EXEC                     00002123
+              SET COMMIT-FAILED TO TRUE                                 00002124
+              DISPLAY "PLANCORR - CHANGE ROLLED BACK, UPDATE SQLCODE="  00002125
+                      WS-UPDATE-SQLCODE " AUDIT SQLCODE="               00002126
+                      WS-AUDIT-SQLCODE                                  00002127
+           END-IF                                                       00002128
+           .                                                            00002129
+                                                                        00002130
+       SEND-CONFIRMATION-SCREEN.                                        00002140
+                                                                        00002141
+           MOVE LOW-VALUES TO PLCRMAPO                                  00002142
+           MOVE PLAN_REMAINING-AMOUNT TO WS-REMAMT-EDIT                 00002150
+           MOVE WS-REMAMT-EDIT        TO REMAMTO                        00002151
+           MOVE PLAN_PLAN-STATUS      TO STATUSO                        00002160
+           MOVE PLAN_DUE-DATE         TO DUEDATO                        00002170
+           IF COMMIT-OK                                                 00002171
+             MOVE 'CORRECTION APPLIED - PRESS ENTER FOR NEXT INVOICE-ID'00002172
+                  TO MSGO                                               00002173
+           ELSE                                                         00002174
+             MOVE 'CORRECTION FAILED - NOT SAVED, SEE CICS LOG'         00002175
+                  TO MSGO                                               00002176
+           END-IF                                                       00002177
+           .                                                            00002180
+                                                                        00002200
+           EXEC CICS SEND MAP('PLCRMAP')                                00002210
+                MAPSET('PLCRMAP')                                       00002220
+                FROM(PLCRMAPO)                                          00002230
+                ERASE                                                   00002240
+           END-EXEC                                                     00002250
+                                                                        00002260
+           SET CA-STATE-CONFIRMED TO TRUE                               00002270
+           .                                                            00002280
+                                                                        00002290
+       SEND-NOT-FOUND-SCREEN.                                           00002300
+                                                                        00002310
+           MOVE LOW-VALUES TO PLCRMAPO                                  00002320
+           MOVE 'NO PAYPLAN ROW FOUND FOR THAT INVOICE-ID'              00002330
+                TO MSGO                                                 00002340
+                                                                        00002350
+           EXEC CICS SEND MAP('PLCRMAP')                                00002360
+                MAPSET('PLCRMAP')                                       00002370
+                FROM(PLCRMAPO)                                          00002380
+                ERASE                                                   00002390
+           END-EXEC                                                     00002400
+                                                                        00002410
+           MOVE SPACE TO CA-STATE                                       00002420
+           .                                                            00002430
+                                                                        00002440
+       SEND-INVALID-INPUT-SCREEN.                                       00002441
+                                                                        00002442
+           MOVE LOW-VALUES TO PLCRMAPO                                  00002443
+           MOVE WS-INVALID-REASON TO MSGO                               00002444
+                                                                        00002446
+           EXEC CICS SEND MAP('PLCRMAP')                                00002447
+                MAPSET('PLCRMAP')                                       00002448
+                FROM(PLCRMAPO)                                          00002449
+                ERASE                                                   00002450
+           END-EXEC                                                     00002451
+                                                                        00002452
+           MOVE SPACE TO CA-STATE                                       00002453
+           .                                                            00002454
+                                                                        00002455
+       ABEND-PARA.                                                      00002456
+                                                                        00002460
+           EXEC CICS SEND TEXT                                          00002470
+                FROM(WS-ABEND-MSG)                                      00002480
+                LENGTH(LENGTH OF WS-ABEND-MSG)                          00002490
+                ERASE                                                   00002500
+           END-EXEC                                                     00002510
+                                                                        00002520
+           EXEC CICS RETURN END-EXEC                                    00002530
+           .                                                            00002540
