@@ -0,0 +1,511 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. RESTRUC.                                             00000020
+       AUTHOR. ISURU, WONA & MALENE.                                    00000030
+      ********************************************************          00000040
+      *      BATCH PROGRAM CONNECTED TO "LENDWISE" MAIN PGM. *          00000050
+      *                                                      *          00000060
+      * FUNCTION: READS A FEED OF MID-LOAN RESTRUCTURE       *          00000070
+      * REQUESTS (NEW RATE AND/OR NEW REMAINING TERM FOR AN  *          00000080
+      * EXISTING LOAN), ARCHIVES AND DROPS THE NOT-YET-DUE   *          00000090
+      * INSTALLMENTS, AND REBUILDS THEM OFF THE NEW RATE/    *          00000100
+      * TERM STARTING FROM THE REQUESTED EFFECTIVE DATE.     *          00000110
+      * INSTALLMENTS ALREADY PAID, PARTIALLY PAID, OR        *          00000120
+      * OVERDUE ARE LEFT ALONE - ONLY THE SCHEDULE THAT       *         00000130
+      * HASN'T COME DUE YET IS REPLACED.                      *         00000140
+      ********************************************************          00000150
+                                                                        00000160
+       ENVIRONMENT DIVISION.                                            00000170
+       INPUT-OUTPUT SECTION.                                            00000180
+       FILE-CONTROL.                                                    00000190
+           SELECT RESTIN ASSIGN TO INFILE                               00000200
+               ORGANIZATION IS SEQUENTIAL                               00000210
+               ACCESS MODE IS SEQUENTIAL                                00000220
+               FILE STATUS IS FS-INFILE.                                00000230
+                                                                        00000240
+           SELECT REJOUT ASSIGN TO REJFILE                              00000250
+               ORGANIZATION IS SEQUENTIAL                               00000260
+               ACCESS MODE IS SEQUENTIAL                                00000270
+               FILE STATUS IS FS-REJFILE.                               00000280
+                                                                        00000290
+       DATA DIVISION.                                                   00000300
+       FILE SECTION.                                                    00000310
+                                                                        00000320
+       FD RESTIN                                                        00000330
+            RECORDING MODE F.                                           00000340
+       01 RESTIN-RECORD.                                                00000350
+          05 RST-LOAN-ID        PIC 9(9).                               00000360
+          05 RST-NEW-RATE       PIC 9(3)V99.                            00000370
+          05 RST-NEW-TERM       PIC 9(9).                               00000380
+          05 RST-EFFECTIVE-DATE PIC X(10).                              00000390
+          05 FILLER             PIC X(47).                              00000400
+                                                                        00000410
+       FD REJOUT                                                        00000420
+            RECORDING MODE F.                                           00000430
+       01 REJECT-RECORD.                                                00000440
+          05 REJ-DATA            PIC X(80).                             00000450
+          05 REJ-REASON          PIC X(20).                             00000460
+                                                                        00000470
+       WORKING-STORAGE SECTION.                                         00000480
+                                                                        00000490
+           EXEC SQL INCLUDE SQLCA    END-EXEC.                          00000500
+           EXEC SQL INCLUDE LOAN     END-EXEC.                          00000510
+           EXEC SQL INCLUDE PAYPLAN  END-EXEC.                          00000520
+           EXEC SQL INCLUDE LOANTYPE END-EXEC.                          00000530
+                                                                        00000540
+      * FOR CURRENT TIMESTAMP, USED WHEN ARCHIVING DROPPED ROWS.        00000550
+       01 WS-TIMESTAMP          PIC X(26).                              00000560
+                                                                        00000570
+      * FILE STATUS.                                                    00000580
+       01 FS-INFILE             PIC X(02).                              00000590
+       01 FS-REJFILE            PIC X(02).                              00000600
+       01 EOF                   PIC X VALUE 'N'.                        00000610
+         88 END-OF-FILE         VALUE 'Y'.                              00000620
+                                                                        00000630
+       01 WS-SQL-ACTION         PIC X(40).                              00000640
+       01 WS-RETURN-CODE        PIC S9(4) COMP.                         00000650
+                                                                        00000660
+       01 WS-PROCESS-REQUEST    PIC X VALUE 'Y'.                        00000670
+         88 PROCESS-REQUEST-YES VALUE 'Y'.                              00000680
+         88 PROCESS-REQUEST-NO  VALUE 'N'.                              00000690
+                                                                        00000700
+       01 WS-REJECT-REASON      PIC X(20).                              00000710
+                                                                        00000720
+      * NEW RATE/TERM, CONVERTED FROM THE UNSIGNED INPUT FIELDS.        00000730
+       01 WS-NEW-RATE           PIC S9(2)V9(2) USAGE COMP-3.            00000740
+       01 WS-NEW-TERM           PIC S9(9) USAGE COMP.                   00000750
+                                                                        00000760
+      * FOR REBUILDING THE SCHEDULE - SAME SHAPE AS WONA'S MATH.        00000770
+       01 WS-OUTSTANDING-PRIN   PIC S9(15)V9(2) USAGE COMP-3.           00000780
+       01 WS-OPENING-BALANCE    PIC S9(15)V9(2) USAGE COMP-3.           00000790
+       01 WS-PRINCIPAL          PIC 9(15)V9(2).                         00000800
+       01 WS-INTEREST-DECIMAL   PIC 9V9(4).                             00000810
+       01 WS-MULTIPLIER         PIC 9V9(2).                             00000820
+       01 WS-COUNT              PIC 9(9).                               00000830
+                                                                        00000840
+       01 WS-NUM-DATE.                                                  00000850
+         05 WS-NUM-YEAR         PIC 9(4).                               00000860
+         05 WS-NUM-MONTH        PIC 9(2).                               00000870
+         05 WS-NUM-DAY          PIC 9(2).                               00000880
+                                                                        00000890
+       01 WS-DATE-NUM           PIC 9(8).                               00000900
+       01 WS-DATE-INTEGER       PIC 9(9).                               00000910
+                                                                        00000920
+       01 WS-LOANS-RESTRUCTURED PIC 9(9) VALUE 0.                       00000930
+       01 WS-LOANS-REJECTED     PIC 9(9) VALUE 0.                       00000940
+                                                                        00000950
+       01 WS-COMMIT-INTERVAL    PIC 9(4) VALUE 100.                     00000960
+       01 WS-ROWS-SINCE-COMMIT  PIC 9(4) VALUE 0.                       00000970
+       01 WS-LAST-LOAN-ID       PIC S9(9) USAGE COMP VALUE 0.           00000980
+                                                                        00000990
+       PROCEDURE DIVISION.                                              00001000
+                                                                        00001010
+       MAIN-PARA.                                                       00001020
+           DISPLAY 'RESTRUC - LOAN RATE/TERM RESTRUCTURING.'            00001030
+                                                                        00001040
+           OPEN INPUT RESTIN                                            00001050
+           OPEN OUTPUT REJOUT                                           00001060
+                                                                        00001070
+           PERFORM READ-RESTIN                                          00001080
+                                                                        00001090
+           PERFORM UNTIL END-OF-FILE                                    00001100
+              PERFORM PROCESS-RESTRUCTURE-REQUEST                       00001110
+              PERFORM READ-RESTIN                                       00001120
+           END-PERFORM                                                  00001130
+                                                                        00001140
+           EXEC SQL                                                     00001150
+              COMMIT                                                    00001160
+           END-EXEC                                                     00001170
+                                                                        00001180
+           CLOSE RESTIN                                                 00001190
+           CLOSE REJOUT                                                 00001200
+                                                                        00001210
+           DISPLAY 'RESTRUC - LOANS RESTRUCTURED: '                     00001220
+                   WS-LOANS-RESTRUCTURED                                00001230
+           DISPLAY 'RESTRUC - REQUESTS REJECTED: ' WS-LOANS-REJECTED    00001240
+                                                                        00001250
+           STOP RUN                                                     00001260
+           .                                                            00001270
+                                                                        00001280
+       READ-RESTIN.                                                     00001290
+           READ RESTIN                                                  00001300
+              AT END                                                    00001310
+                 MOVE 'Y' TO EOF                                        00001320
+           END-READ                                                     00001330
+           .                                                            00001340
+                                                                        00001350
+       PROCESS-RESTRUCTURE-REQUEST.                                     00001360
+           SET PROCESS-REQUEST-YES TO TRUE                              00001370
+           MOVE SPACES TO WS-REJECT-REASON                              00001380
+                                                                        00001390
+           PERFORM VALIDATE-REQUEST-INPUTS                              00001400
+                                                                        00001410
+           IF PROCESS-REQUEST-YES                                       00001420
+              PERFORM LOOKUP-LOAN                                       00001430
+           END-IF                                                       00001440
+                                                                        00001450
+           IF PROCESS-REQUEST-YES                                       00001460
+              PERFORM VALIDATE-LOAN-TYPE-BOUNDS                         00001470
+           END-IF                                                       00001480
+                                                                        00001490
+           IF PROCESS-REQUEST-YES                                       00001500
+              PERFORM RESTRUCTURE-LOAN                                  00001510
+              ADD 1 TO WS-LOANS-RESTRUCTURED                            00001520
+           ELSE                                                         00001530
+              PERFORM REJECT-REQUEST                                    00001540
+              ADD 1 TO WS-LOANS-REJECTED                                00001550
+           END-IF                                                       00001560
+           .                                                            00001570
+                                                                        00001580
+       VALIDATE-REQUEST-INPUTS.                                         00001590
+      * KEEP A BAD TERM/RATE/DATE FROM DIVIDING BY ZERO OR BLOWING UP   00001600
+      * THE AMORTIZATION LOOP - REJECT THE REQUEST AND MOVE ON.         00001610
+           IF NOT RST-LOAN-ID NUMERIC                                   00001620
+              OR RST-LOAN-ID = 0                                        00001630
+              SET PROCESS-REQUEST-NO TO TRUE                            00001640
+              MOVE 'INVALID LOAN-ID' TO WS-REJECT-REASON                00001650
+           END-IF                                                       00001660
+                                                                        00001670
+           IF PROCESS-REQUEST-YES                                       00001680
+              IF NOT RST-NEW-TERM NUMERIC                               00001690
+                 OR RST-NEW-TERM = 0                                    00001700
+                 SET PROCESS-REQUEST-NO TO TRUE                         00001710
+                 MOVE 'INVALID NEW TERM' TO WS-REJECT-REASON            00001720
+              END-IF                                                    00001730
+           END-IF                                                       00001740
+                                                                        00001750
+           IF PROCESS-REQUEST-YES                                       00001760
+              IF NOT RST-NEW-RATE NUMERIC                               00001770
+                 SET PROCESS-REQUEST-NO TO TRUE                         00001780
+                 MOVE 'INVALID NEW RATE' TO WS-REJECT-REASON            00001790
+      * RST-NEW-RATE ALLOWS 3 INTEGER DIGITS BUT WS-NEW-RATE ONLY       00001791
+      * HOLDS 2 - REJECT RATHER THAN LET THE MOVE BELOW TRUNCATE IT.    00001792
+              ELSE                                                      00001793
+                 IF RST-NEW-RATE > 99.99                                00001794
+                    SET PROCESS-REQUEST-NO TO TRUE                      00001795
+                    MOVE 'NEW RATE TOO LARGE' TO WS-REJECT-REASON       00001796
+                 END-IF                                                 00001797
+              END-IF                                                    00001800
+           END-IF                                                       00001810
+                                                                        00001820
+           IF PROCESS-REQUEST-YES                                       00001830
+              IF RST-EFFECTIVE-DATE = SPACES                            00001840
+                 SET PROCESS-REQUEST-NO TO TRUE                         00001850
+                 MOVE 'MISSING EFFECTIVE DATE' TO WS-REJECT-REASON      00001860
+              END-IF                                                    00001870
+           END-IF                                                       00001880
+                                                                        00001890
+           IF PROCESS-REQUEST-YES                                       00001900
+              MOVE RST-NEW-RATE TO WS-NEW-RATE                          00001910
+              MOVE RST-NEW-TERM TO WS-NEW-TERM                          00001920
+           END-IF                                                       00001930
+           .                                                            00001940
+                                                                        00001950
+       LOOKUP-LOAN.                                                     00001960
+           EXEC SQL                                                     00001970
+              SELECT CUSTOMER_ID, TYPE_ID, LOAN_AMOUNT, LOAN_STATUS,    00001980
+                     INTEREST_TYPE, DOWN_PAYMENT, PAYMENT_FREQUENCY     00001990
+                INTO :LOAN_CUSTOMER-ID, :LOAN_TYPE-ID,                  00002000
+                     :LOAN_LOAN-AMOUNT, :LOAN_LOAN-STATUS,              00002010
+                     :LOAN_INTEREST-TYPE, :LOAN_DOWN-PAYMENT,           00002020
+                     :LOAN_PAYMENT-FREQUENCY                            00002030
+                FROM LOAN                                               00002040
+               WHERE LOAN_ID = :RST-LOAN-ID                             00002050
+           END-EXEC                                                     00002060
+                                                                        00002070
+           EVALUATE SQLCODE                                             00002080
+              WHEN 0                                                    00002090
+                 MOVE RST-LOAN-ID TO LOAN_LOAN-ID                       00002100
+                 IF LOAN_LOAN-STATUS = 'C'                              00002110
+                    SET PROCESS-REQUEST-NO TO TRUE                      00002120
+                    MOVE 'LOAN IS CLOSED' TO WS-REJECT-REASON           00002130
+                 END-IF                                                 00002140
+              WHEN 100                                                  00002150
+                 SET PROCESS-REQUEST-NO TO TRUE                         00002160
+                 MOVE 'UNKNOWN LOAN-ID' TO WS-REJECT-REASON             00002170
+              WHEN OTHER                                                00002180
+                 DISPLAY 'ABEND DUE TO SQL ERROR DURING: LOOKUP-LOAN'   00002190
+                 DISPLAY 'SQLCODE=' SQLCODE                             00002200
+                 MOVE 1111 TO WS-RETURN-CODE                            00002210
+                 CALL 'CEE3ABD' USING WS-RETURN-CODE                    00002220
+           END-EVALUATE                                                 00002230
+           .                                                            00002240
+                                                                        00002250
+       VALIDATE-LOAN-TYPE-BOUNDS.                                       00002260
+      * SAME RATE/TERM BOUNDS CHECK WONA DOES AT ORIGINATION - A        00002270
+      * RESTRUCTURE CAN'T PUT THE LOAN OUTSIDE WHAT ITS PRODUCT         00002280
+      * TYPE ALLOWS EITHER.                                             00002290
+           EXEC SQL                                                     00002300
+              SELECT MIN_INTEREST_RATE, MAX_INTEREST_RATE,              00002310
+                     MIN_PAYMENT_PERIOD, MAX_PAYMENT_PERIOD             00002320
+                INTO :TYPE_MIN-INTEREST-RATE,                           00002330
+                     :TYPE_MAX-INTEREST-RATE,                           00002340
+                     :TYPE_MIN-PAYMENT-PERIOD,                          00002350
+                     :TYPE_MAX-PAYMENT-PERIOD                           00002360
+                FROM LOANTYPE                                           00002370
+               WHERE ID = :LOAN_TYPE-ID                                 00002380
+           END-EXEC                                                     00002390
+                                                                        00002400
+           IF SQLCODE NOT = 0                                           00002410
+              SET PROCESS-REQUEST-NO TO TRUE                            00002420
+              MOVE 'UNKNOWN LOAN TYPE' TO WS-REJECT-REASON              00002430
+           ELSE                                                         00002440
+              IF WS-NEW-RATE < TYPE_MIN-INTEREST-RATE                   00002450
+                 OR WS-NEW-RATE > TYPE_MAX-INTEREST-RATE                00002460
+                 SET PROCESS-REQUEST-NO TO TRUE                         00002470
+                 MOVE 'NEW RATE OUT OF RANGE FOR TYPE' TO               00002480
+                      WS-REJECT-REASON                                  00002490
+              END-IF                                                    00002500
+                                                                        00002510
+              IF WS-NEW-TERM < TYPE_MIN-PAYMENT-PERIOD                  00002520
+                 OR WS-NEW-TERM > TYPE_MAX-PAYMENT-PERIOD               00002530
+                 SET PROCESS-REQUEST-NO TO TRUE                         00002540
+                 MOVE 'NEW TERM OUT OF RANGE FOR TYPE' TO               00002550
+                      WS-REJECT-REASON                                  00002560
+              END-IF                                                    00002570
+           END-IF                                                       00002580
+           .                                                            00002590
+                                                                        00002600
+       RESTRUCTURE-LOAN.                                                00002610
+           PERFORM DETERMINE-OUTSTANDING-PRINCIPAL                      00002620
+           PERFORM ARCHIVE-FUTURE-INSTALLMENTS                          00002630
+           PERFORM DELETE-FUTURE-INSTALLMENTS                           00002640
+           PERFORM UPDATE-LOAN-RATE-AND-TERM                            00002650
+           PERFORM REBUILD-FUTURE-SCHEDULE                              00002660
+           PERFORM CHECKPOINT-COMMIT                                    00002670
+           .                                                            00002680
+                                                                        00002690
+       DETERMINE-OUTSTANDING-PRINCIPAL.                                 00002700
+      * THE BALANCE LEFT TO RE-AMORTIZE IS WHATEVER REMAINING_LOAN      00002710
+      * THE LAST NON-DUE INSTALLMENT LEFT BEHIND. A LOAN THAT HAS       00002720
+      * NEVER HAD AN INSTALLMENT TOUCHED YET FALLS BACK TO THE          00002730
+      * ORIGINAL FINANCED AMOUNT, JUST LIKE WONA AT ORIGINATION.        00002740
+           EXEC SQL                                                     00002750
+              SELECT REMAINING_LOAN                                     00002760
+                INTO :WS-OUTSTANDING-PRIN                               00002770
+                FROM PAYPLAN                                            00002780
+               WHERE LOAN_ID = :RST-LOAN-ID                             00002790
+                 AND PLAN_STATUS NOT = 'DUE'                            00002800
+                 AND DUE_DATE =                                         00002810
+                     (SELECT MAX(DUE_DATE)                              00002820
+                        FROM PAYPLAN                                    00002830
+                       WHERE LOAN_ID = :RST-LOAN-ID                     00002840
+                         AND PLAN_STATUS NOT = 'DUE')                   00002850
+           END-EXEC                                                     00002860
+                                                                        00002870
+           MOVE 'DETERMINE OUTSTANDING PRINCIPAL' TO WS-SQL-ACTION      00002871
+           PERFORM CHECK-SQLCODE                                        00002872
+                                                                        00002873
+           IF SQLCODE = 100                                             00002880
+              COMPUTE WS-OUTSTANDING-PRIN =                             00002890
+                      LOAN_LOAN-AMOUNT - LOAN_DOWN-PAYMENT              00002900
+           END-IF                                                       00002910
+           .                                                            00002920
+                                                                        00002930
+       ARCHIVE-FUTURE-INSTALLMENTS.                                     00002940
+      * ARCHIVE THE NOT-YET-DUE ROWS WE'RE ABOUT TO REPLACE, THE SAME   00002950
+      * WAY DLTPAYPL ARCHIVES A LOAN'S WHOLE HISTORY BEFORE DELETING    00002960
+      * IT - REASON CODE 'R' FOR RESTRUCTURE.                           00002970
+           PERFORM CURRENT-TIMESTAMP                                    00002980
+                                                                        00002990
+           EXEC SQL                                                     00003000
+                INSERT INTO KALA12.PAYPLAN_HIST                         00003010
+                   (INVOICE_ID, LOAN_ID, DUE_DATE, PAYMENT_AMOUNT,      00003020
+                    PLAN_STATUS, REMAINING_AMOUNT, REMAINING_LOAN,      00003030
+                    INTEREST_RATE, REASON_CODE, DELETED_AT)             00003040
+                 SELECT INVOICE_ID, LOAN_ID, DUE_DATE, PAYMENT_AMOUNT,  00003050
+                        PLAN_STATUS, REMAINING_AMOUNT, REMAINING_LOAN,  00003060
+                        INTEREST_RATE, 'R', :WS-TIMESTAMP               00003070
+                   FROM KALA12.PAYPLAN                                  00003080
+                  WHERE LOAN_ID = :RST-LOAN-ID                          00003090
+                    AND PLAN_STATUS = 'DUE'                             00003100
+           END-EXEC                                                     00003110
+                                                                        00003120
+           MOVE 'ARCHIVE FUTURE INSTALLMENTS' TO WS-SQL-ACTION          00003130
+           PERFORM CHECK-SQLCODE                                        00003140
+           .                                                            00003150
+                                                                        00003160
+       DELETE-FUTURE-INSTALLMENTS.                                      00003170
+           EXEC SQL                                                     00003180
+                DELETE FROM KALA12.PAYPLAN                              00003190
+                WHERE LOAN_ID = :RST-LOAN-ID                            00003200
+                  AND PLAN_STATUS = 'DUE'                               00003210
+           END-EXEC                                                     00003220
+                                                                        00003230
+           MOVE 'DELETE FUTURE INSTALLMENTS' TO WS-SQL-ACTION           00003240
+           PERFORM CHECK-SQLCODE                                        00003250
+           .                                                            00003260
+                                                                        00003270
+       UPDATE-LOAN-RATE-AND-TERM.                                       00003280
+      * PAYMENT_PERIOD IS LEFT ALONE HERE - IT'S THE LOAN'S ORIGINAL    0003285A
+      * TOTAL TERM FROM ORIGINATION (CREATE.CBL/WONA), AND LNDWISE4'S   0003285B
+      * 660-RECOMPUTE-FUTURE-INSTALLMENTS STILL DIVIDES BY IT TO        0003285C
+      * RE-PRICE VARIABLE-RATE INSTALLMENTS OVER THE LOAN'S WHOLE LIFE. 0003285D
+      * THE RESTRUCTURED REMAINING TERM (RST-NEW-TERM/WS-NEW-TERM)      0003285E
+      * ONLY DRIVES THIS PROGRAM'S OWN REBUILD-FUTURE-SCHEDULE BELOW.   0003285F
+           EXEC SQL                                                     00003290
+              UPDATE LOAN                                               00003300
+                 SET INTEREST_RATE = :WS-NEW-RATE                       00003310
+               WHERE LOAN_ID = :RST-LOAN-ID                             00003330
+           END-EXEC                                                     00003340
+                                                                        00003350
+           MOVE 'UPDATE LOAN RATE AND TERM' TO WS-SQL-ACTION            00003360
+           PERFORM CHECK-SQLCODE                                        00003370
+                                                                        00003380
+           MOVE WS-NEW-RATE TO LOAN_INTEREST-RATE                       00003390
+           .                                                            00003410
+                                                                        00003420
+       REBUILD-FUTURE-SCHEDULE.                                         00003430
+           COMPUTE WS-PRINCIPAL =                                       00003440
+                   WS-OUTSTANDING-PRIN / WS-NEW-TERM                    00003450
+                                                                        00003460
+           COMPUTE WS-INTEREST-DECIMAL = WS-NEW-RATE / 100              00003470
+                                                                        00003480
+           MOVE RST-EFFECTIVE-DATE TO PLAN_DUE-DATE                     00003490
+           MOVE PLAN_DUE-DATE(1:4) TO WS-NUM-YEAR                       00003500
+           MOVE PLAN_DUE-DATE(6:2) TO WS-NUM-MONTH                      00003510
+           MOVE PLAN_DUE-DATE(9:2) TO WS-NUM-DAY                        00003520
+                                                                        00003530
+           MOVE WS-OUTSTANDING-PRIN TO PLAN_REMAINING-LOAN              00003540
+           MOVE WS-NEW-RATE TO PLAN_INTEREST-RATE                       00003550
+           MOVE RST-LOAN-ID TO PLAN_LOAN-ID                             00003560
+                                                                        00003570
+           PERFORM VARYING WS-COUNT FROM 1 BY 1                         00003580
+              UNTIL WS-COUNT > WS-NEW-TERM                              00003590
+                                                                        00003600
+              MOVE PLAN_REMAINING-LOAN TO WS-OPENING-BALANCE            00003610
+                                                                        00003620
+              COMPUTE PLAN_REMAINING-LOAN =                             00003630
+                      PLAN_REMAINING-LOAN - WS-PRINCIPAL                00003640
+                                                                        00003650
+      * FIXED-RATE LOANS KEEP THE LEVEL-PAYMENT MULTIPLIER. VARIABLE    00003660
+      * LOANS RE-PRICE EVERY PERIOD OFF THE CURRENT OPENING BALANCE,    00003670
+      * SAME AS WONA.                                                   00003680
+              IF LOAN_INTEREST-TYPE = 'V'                               00003690
+                 COMPUTE PLAN_PAYMENT-AMOUNT ROUNDED =                  00003700
+                         WS-PRINCIPAL +                                 00003710
+                         (WS-OPENING-BALANCE * WS-INTEREST-DECIMAL)     00003720
+              ELSE                                                      00003730
+                 COMPUTE WS-MULTIPLIER ROUNDED =                        00003740
+                         1 + (WS-NEW-TERM * WS-INTEREST-DECIMAL / 2)    00003750
+                         + ((WS-NEW-TERM * WS-INTEREST-DECIMAL) ** 2    00003760
+                           / 12)                                        00003770
+                                                                        00003780
+                 COMPUTE PLAN_PAYMENT-AMOUNT ROUNDED =                  00003790
+                         WS-PRINCIPAL * WS-MULTIPLIER                   00003800
+              END-IF                                                    00003810
+                                                                        00003820
+              MOVE PLAN_PAYMENT-AMOUNT TO PLAN_REMAINING-AMOUNT         00003830
+                                                                        00003840
+              EXEC SQL                                                  00003850
+                INSERT INTO PAYPLAN                                     00003860
+                   (LOAN_ID, DUE_DATE, PAYMENT_AMOUNT, PLAN_STATUS,     00003870
+                    REMAINING_AMOUNT, REMAINING_LOAN, INTEREST_RATE)    00003880
+                 VALUES                                                 00003890
+                   (:PLAN_LOAN-ID, :PLAN_DUE-DATE,                      00003900
+                    :PLAN_PAYMENT-AMOUNT, 'DUE',                        00003910
+                    :PLAN_REMAINING-AMOUNT, :PLAN_REMAINING-LOAN,       00003920
+                    :PLAN_INTEREST-RATE)                                00003930
+              END-EXEC                                                  00003940
+                                                                        00003950
+              MOVE 'INSERT REBUILT INSTALLMENT' TO WS-SQL-ACTION        00003960
+              PERFORM CHECK-SQLCODE                                     00003970
+                                                                        00003980
+              PERFORM ADVANCE-DUE-DATE                                  00003990
+           END-PERFORM                                                  00004000
+           .                                                            00004010
+                                                                        00004020
+       ADVANCE-DUE-DATE.                                                00004030
+           EVALUATE LOAN_PAYMENT-FREQUENCY                              00004040
+              WHEN 'W'                                                  00004050
+                 PERFORM ADVANCE-DUE-DATE-BY-DAYS                       00004060
+              WHEN 'B'                                                  00004070
+                 PERFORM ADVANCE-DUE-DATE-BY-DAYS                       00004080
+              WHEN 'Q'                                                  00004090
+                 PERFORM ADVANCE-DUE-DATE-ONE-MONTH 3 TIMES             00004100
+              WHEN OTHER                                                00004110
+                 PERFORM ADVANCE-DUE-DATE-ONE-MONTH                     00004120
+           END-EVALUATE                                                 00004130
+           .                                                            00004140
+                                                                        00004150
+       ADVANCE-DUE-DATE-BY-DAYS.                                        00004160
+           MOVE PLAN_DUE-DATE(1:4) TO WS-DATE-NUM(1:4)                  00004170
+           MOVE PLAN_DUE-DATE(6:2) TO WS-DATE-NUM(5:2)                  00004180
+           MOVE PLAN_DUE-DATE(9:2) TO WS-DATE-NUM(7:2)                  00004190
+                                                                        00004200
+           IF LOAN_PAYMENT-FREQUENCY = 'B'                              00004210
+              COMPUTE WS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE        00004220
+                 (WS-DATE-NUM) + 14                                     00004230
+           ELSE                                                         00004240
+              COMPUTE WS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE        00004250
+                 (WS-DATE-NUM) + 7                                      00004260
+           END-IF                                                       00004270
+                                                                        00004280
+           COMPUTE WS-DATE-NUM = FUNCTION DATE-OF-INTEGER               00004290
+              (WS-DATE-INTEGER)                                         00004300
+                                                                        00004310
+           MOVE WS-DATE-NUM(1:4) TO PLAN_DUE-DATE(1:4)                  00004320
+           MOVE WS-DATE-NUM(5:2) TO PLAN_DUE-DATE(6:2)                  00004330
+           MOVE WS-DATE-NUM(7:2) TO PLAN_DUE-DATE(9:2)                  00004340
+           .                                                            00004350
+                                                                        00004360
+       ADVANCE-DUE-DATE-ONE-MONTH.                                      00004370
+           IF WS-NUM-MONTH = 12                                         00004380
+              ADD 1 TO WS-NUM-YEAR                                      00004390
+              MOVE 1 TO WS-NUM-MONTH                                    00004400
+           ELSE                                                         00004410
+              ADD 1 TO WS-NUM-MONTH                                     00004420
+           END-IF                                                       00004430
+                                                                        00004440
+           MOVE WS-NUM-YEAR TO PLAN_DUE-DATE(1:4)                       00004450
+           MOVE WS-NUM-MONTH TO PLAN_DUE-DATE(6:2)                      00004460
+           .                                                            00004470
+                                                                        00004480
+       CHECKPOINT-COMMIT.                                               00004490
+      * COMMIT EVERY WS-COMMIT-INTERVAL LOANS AND LOG THE LAST          00004500
+      * LOAN-ID PROCESSED SO A RESTART CAN SEE HOW FAR THE PRIOR        00004510
+      * RUN GOT.                                                        00004520
+           ADD 1 TO WS-ROWS-SINCE-COMMIT                                00004530
+           MOVE RST-LOAN-ID TO WS-LAST-LOAN-ID                          00004540
+                                                                        00004550
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL                00004560
+              EXEC SQL                                                  00004570
+                 COMMIT                                                 00004580
+              END-EXEC                                                  00004590
+              DISPLAY 'CHECKPOINT - LAST PROCESSED LOAN-ID: '           00004600
+                      WS-LAST-LOAN-ID                                   00004610
+              MOVE 0 TO WS-ROWS-SINCE-COMMIT                            00004620
+           END-IF                                                       00004630
+           .                                                            00004640
+                                                                        00004650
+       REJECT-REQUEST.                                                  00004660
+           MOVE SPACES TO REJECT-RECORD                                 00004670
+           MOVE RESTIN-RECORD TO REJ-DATA                               00004680
+           MOVE WS-REJECT-REASON TO REJ-REASON                          00004690
+           WRITE REJECT-RECORD                                          00004700
+                                                                        00004710
+           DISPLAY 'REJECTED LOAN-ID: ' RST-LOAN-ID                     00004720
+                   ' - ' WS-REJECT-REASON                               00004730
+           .                                                            00004740
+                                                                        00004750
+       CURRENT-TIMESTAMP.                                               00004760
+           EXEC SQL                                                     00004770
+               SELECT CURRENT TIMESTAMP                                 00004780
+               INTO :WS-TIMESTAMP                                       00004790
+               FROM SYSIBM.SYSDUMMY1                                    00004800
+           END-EXEC                                                     00004810
+           .                                                            00004820
+                                                                        00004830
+       CHECK-SQLCODE.                                                   00004840
+           EVALUATE SQLCODE                                             00004850
+             WHEN 0                                                     00004860
+               CONTINUE                                                 00004870
+             WHEN 100                                                   00004880
+               CONTINUE                                                 00004890
+             WHEN OTHER                                                 00004900
+               DISPLAY 'ABEND DUE TO SQL ERROR DURING: ' WS-SQL-ACTION  00004910
+               DISPLAY 'SQLCODE=' SQLCODE                               00004920
+               DISPLAY 'SQL STATE ' SQLSTATE                            00004930
+               MOVE 1111 TO WS-RETURN-CODE                              00004940
+               CALL 'CEE3ABD' USING WS-RETURN-CODE                      00004950
+           END-EVALUATE                                                 00004960
+           .                                                            00004970
