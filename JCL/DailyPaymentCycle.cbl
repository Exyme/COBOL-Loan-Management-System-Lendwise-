@@ -0,0 +1,64 @@
+//KALA12C JOB MSGLEVEL=(1,1),NOTIFY=&SYSUID                             00000010
+//PLIB    JCLLIB ORDER=(MATE1.PROCLIB)                                  00000020
+//*                                                                     00000030
+//*  DAILY PAYMENT CYCLE                                                00000040
+//*                                                                     00000050
+//*  RUNS WONA, THE PAYMENT LOAD, LNDWISE4, AND DLTDRV IN ORDER.        00000060
+//*  EACH STEP'S COND= BYPASSES IT IF AN EARLIER STEP'S RETURN          00000070
+//*  CODE WAS NON-ZERO, SO LNDWISE4 NEVER RUNS AGAINST A                00000080
+//*  HALF-LOADED PAYMENT TABLE AND DLTDRV NEVER RUNS AGAINST A          00000090
+//*  RECONCILIATION THAT DIDN'T COMPLETE.                               00000100
+//*                                                                     00000110
+//*----------------------------------------------------------*          00000120
+//*  STEP10 - WONA: GENERATE PAYMENT PLANS FOR NEW LOANS.     *         00000130
+//*----------------------------------------------------------*          00000140
+//STEP10   EXEC PGM=WONA                                                00000150
+//STEPLIB  DD DSN=KALA12.LOADLIB,DISP=SHR                               00000160
+//REJFILE  DD DSN=KALA12.WONA.REJECTS(+1),              <= REJECTED ROWS00000165
+//            DISP=(NEW,CATLG,DELETE),                                  00000166
+//            SPACE=(CYL,(1,1)),                                        00000167
+//            DCB=(RECFM=FB,LRECL=100)                                  00000168
+//SYSOUT   DD SYSOUT=*                                                  00000170
+//SYSPRINT DD SYSOUT=*                                                  00000180
+//*                                                                     00000190
+//*----------------------------------------------------------*          00000200
+//*  STEP20 - PAYMENT: LOAD TODAY'S PAYIN FEED.               *         00000210
+//*----------------------------------------------------------*          00000220
+//STEP20   EXEC PGM=PAYMENT,COND=(0,NE,STEP10)                          00000230
+//STEPLIB  DD DSN=KALA12.LOADLIB,DISP=SHR                               00000240
+//INFILE   DD DSN=KALA12.PAYMENT.DAILYIN,DISP=SHR          <= PAYIN FEED00000250
+//REJFILE  DD DSN=KALA12.PAYMENT.REJECTS(+1),           <= REJECTED ROWS00000260
+//            DISP=(NEW,CATLG,DELETE),                                  00000270
+//            SPACE=(CYL,(1,1)),                                        00000280
+//            DCB=(RECFM=FB,LRECL=100)                                  00000290
+//SYSOUT   DD SYSOUT=*                                                  00000300
+//SYSPRINT DD SYSOUT=*                                                  00000310
+//*                                                                     00000320
+//*----------------------------------------------------------*          00000330
+//*  STEP30 - LNDWISE4: DAILY RECONCILIATION/PAYOFF RUN.      *         00000340
+//*----------------------------------------------------------*          00000350
+//STEP30   EXEC PGM=LNDWISE4,COND=((0,NE,STEP10),(0,NE,STEP20))         00000360
+//STEPLIB  DD DSN=KALA12.LOADLIB,DISP=SHR                               00000370
+//OUTFILE  DD DSN=KALA12.LNDWISE4.OUTFILE(+1),           <= DAILY REPORT00000380
+//            DISP=(NEW,CATLG,DELETE),                                  00000390
+//            SPACE=(CYL,(1,1)),                                        00000400
+//            DCB=(RECFM=FB,LRECL=200)                                  00000410
+//NOTIFYOUT DD DSN=KALA12.LNDWISE4.NOTIFYOUT(+1),       <= CUST. NOTICES00000420
+//            DISP=(NEW,CATLG,DELETE),                                  00000430
+//            SPACE=(CYL,(1,1)),                                        00000440
+//            DCB=(RECFM=FB,LRECL=150)                                  00000450
+//CSVOUT   DD DSN=KALA12.LNDWISE4.CSVOUT(+1),          <= CSV REPORT    00000460
+//            DISP=(NEW,CATLG,DELETE),                                  00000470
+//            SPACE=(CYL,(1,1)),                                        00000480
+//            DCB=(RECFM=FB,LRECL=200)                                  00000490
+//SYSOUT   DD SYSOUT=*                                                  00000500
+//SYSPRINT DD SYSOUT=*                                                  00000510
+//*                                                                     00000520
+//*----------------------------------------------------------*          00000530
+//*  STEP40 - DLTDRV: ARCHIVE/DELETE PAYPLAN FOR CLOSED LOANS.*         00000540
+//*----------------------------------------------------------*          00000550
+//STEP40   EXEC PGM=DLTDRV,                                             00000560
+//             COND=((0,NE,STEP10),(0,NE,STEP20),(0,NE,STEP30))         00000570
+//STEPLIB  DD DSN=KALA12.LOADLIB,DISP=SHR                               00000580
+//SYSOUT   DD SYSOUT=*                                                  00000590
+//SYSPRINT DD SYSOUT=*                                                  00000600
