@@ -1,6 +1,10 @@
        IDENTIFICATION DIVISION.                                         00010001
       *---------------------------------------------------------------- 00020001
-       PROGRAM-ID. LNDWISE4.                                            00030001
+       PROGRAM-ID. LNDW4LEG.                                            00030001
+      * SUPERSEDED BY read_update.cbl (PGM=LNDWISE4, PER Precomp&Link   00030101
+      * AND DailyPaymentCycle) - KEPT FOR REFERENCE ONLY, NOT           00030201
+      * CATALOGED UNDER THAT MEMBER NAME. DO NOT SCHEDULE THIS AS       00030301
+      * STEP30.                                                         00030401
                                                                         00040001
        ENVIRONMENT DIVISION.                                            00050001
        INPUT-OUTPUT SECTION.                                            00060001
@@ -101,13 +105,26 @@
        01  WS-TEST-DISPLAY         PIC X(30).                           01010001
        01  WS-NULL-PAYMENT-DATE    PIC S9(4) COMP VALUE 0.              01020001
        01  WS-COUNTER              PIC 9(4).                            01030001
+                                                                        01031001
+      * COMMIT EVERY WS-COMMIT-INTERVAL ROWS, SAME AS READ_UPDATE.CBL.  01032001
+       01  WS-COMMIT-INTERVAL      PIC 9(4) VALUE 100.                  01033001
+       01  WS-ROWS-SINCE-COMMIT    PIC 9(4) VALUE 0.                    01034001
+       01  WS-LAST-INVOICE-ID      PIC S9(9) COMP VALUE 0.              01035001
+                                                                        01036001
+      * FOR CALLING DLTPAYPL AT PAYOFF, SAME AS DLTDRV/READ_UPDATE.     01037001
+       01  WS-DLT-LOAN-ID          PIC S9(9) COMP.                      01038001
+      * 'P' = LOAN PAID OFF, 'T' = LOAN TRANSFERRED TO ANOTHER BANK.    01038501
+       01  WS-DLT-REASON-CODE      PIC X(1) VALUE 'P'.                  01039001
+      * 0 = DLTPAYPL SUCCEEDED. NONZERO = THE SQLCODE THAT FAILED,      01039101
+      * CHECKED BELOW LIKE ANY OTHER SQL ACTION IN THIS PROGRAM.        01039201
+       01  WS-DLT-RETURN-CODE      PIC S9(4) COMP.                      01039301
                                                                         01040001
            EXEC SQL                                                     01050001
              INCLUDE SQLCA                                              01060001
            END-EXEC.                                                    01070001
                                                                         01080001
            EXEC SQL                                                     01090001
-             INCLUDE PLAN                                               01100001
+             INCLUDE PAYPLAN                                            01100001
            END-EXEC.                                                    01110001
                                                                         01120001
            EXEC SQL                                                     01130001
@@ -140,7 +157,8 @@
                 LOAN.LOAN_AMOUNT,                                       01400001
                 LOAN.LOAN_STATUS,                                       01410001
                 LOAN.PAYMENT_PERIOD,                                    01420001
-                LOAN.CREATION_DATE                                      01430001
+                LOAN.CREATION_DATE,                                     01430001
+                LOAN.DOWN_PAYMENT                                       01431001
               FROM   PAYPLAN                                            01440001
               LEFT JOIN PAYMENT                                         01450001
                      ON PAYPLAN.INVOICE_ID = PAYMENT.INVOICE_ID         01460001
@@ -166,6 +184,7 @@
                PERFORM 700-PAYMENT-CHECK                                01660001
                PERFORM 900-LOAN-TABLE-CHECK                             01670001
                PERFORM 1000-PROCESS-FOR-WRITING                         01680001
+               PERFORM CHECKPOINT-COMMIT                                01685001
                PERFORM 600-FETCH-EXPECTED-PAYMENTS                      01690001
            END-PERFORM                                                  01700001
                                                                         01710001
@@ -221,7 +240,8 @@
                     :LOAN_LOAN-AMOUNT,                                  02210001
                     :LOAN_LOAN-STATUS,                                  02220001
                     :LOAN_PAYMENT-PERIOD,                               02230001
-                    :LOAN_CREATION-DATE                                 02240001
+                    :LOAN_CREATION-DATE,                                02240001
+                    :LOAN_DOWN-PAYMENT                                  02241001
            END-EXEC                                                     02250001
                                                                         02260001
            MOVE "FETCH C-UPDATE-PLAN" TO WS-SQL-ACTION                  02270001
@@ -457,8 +477,11 @@
       * FINALLY TOTAL REMAINING BALANCE.                                04570001
       *---------------------------------------------------------------- 04580001
        900-LOAN-TABLE-CHECK.                                            04590001
+           INITIALIZE TOTAL-INTEREST-PAID TOTAL_PRINCIPAL_PAID          04591001
+                      TOT-EXCESS-PAYMENT                                04591101
+                                                                        04592001
            EXEC SQL                                                     04600001
-             SELECT COUNT(*),                                           04610001
+             SELECT COUNT(DISTINCT P.INVOICE_ID),                       04610001
                     SUM(P.PAID_AMOUNT)                                  04620001
                INTO :NUMBER-OF-INVOICES-PAID,                           04630001
                     :ACCUMULATED-TOT-PAYMENTS                           04640001
@@ -475,13 +498,25 @@
                                                                         04750001
            MOVE NUMBER-OF-INVOICES-PAID TO WS-NO-INVOICES-PAID          04760001
                                                                         04770001
-           COMPUTE ADJUSTED-MONTHLY-PAYMENT =                           04780001
-                   ACCUMULATED-TOT-PAYMENTS / WS-NO-INVOICES-PAID       04790001
+      * A LOAN WITH NO PAYMENTS POSTED YET HAS NUMBER-OF-INVOICES-      04771001
+      * PAID = 0 FROM THE AGGREGATE ABOVE - SKIP THE RECOMPUTE          04772001
+      * RATHER THAN DIVIDE BY IT.                                       04773001
+           IF WS-NO-INVOICES-PAID > 0                                   04774001
+              COMPUTE ADJUSTED-MONTHLY-PAYMENT =                        04780001
+                      ACCUMULATED-TOT-PAYMENTS / WS-NO-INVOICES-PAID    04790001
+           ELSE                                                         04791001
+              MOVE 0 TO ADJUSTED-MONTHLY-PAYMENT                        04792001
+           END-IF                                                       04793001
                                                                         04800001
            COMPUTE MONTHLY-INTEREST-RATE =                              04810001
                    (PLAN_INTEREST-RATE / 12)                            04820001
                                                                         04830001
-           MOVE LOAN_LOAN-AMOUNT TO REMAINING-PRINCIPAL                 04840001
+      * THE SCHEDULE IS AMORTIZED AGAINST THE FINANCED AMOUNT, NOT      04831001
+      * THE GROSS LOAN AMOUNT - THE PAYOFF WALK MUST START FROM THE     04832001
+      * SAME BASE OR REMAINING-PRINCIPAL NEVER REACHES ZERO ON A        04833001
+      * LOAN WITH A DOWN PAYMENT.                                       04834001
+           COMPUTE REMAINING-PRINCIPAL =                                04835001
+                   LOAN_LOAN-AMOUNT - LOAN_DOWN-PAYMENT                 04836001
                                                                         04850001
            PERFORM VARYING WS-COUNTER FROM 1 BY 1                       04860001
                    UNTIL WS-COUNTER > WS-NO-INVOICES-PAID               04870001
@@ -502,10 +537,10 @@
            END-PERFORM                                                  05020001
                                                                         05030001
            COMPUTE TOTAL_POTENTIAL_AMOUNT =                             05040001
-                  (WS-PERIOD-DEC * PLAN_PAYMENT-AMOUNT)                 05050001
+                  (WS-NO-INVOICES-PAID * PLAN_PAYMENT-AMOUNT)           05050001
                                                                         05060001
            COMPUTE ACTUAL-MONEY-TO-BANK =                               05070001
-                   TOTAL-INTEREST-PAID + LOAN_LOAN-AMOUNT               05080001
+                   TOTAL-INTEREST-PAID + TOTAL_PRINCIPAL_PAID           05080001
                                                                         05090001
            COMPUTE TOTAL-EXCESS-AMOUNT =                                05100001
                    TOTAL_POTENTIAL_AMOUNT - ACTUAL-MONEY-TO-BANK        05110001
@@ -562,12 +597,17 @@
                                                                         05620001
            MOVE EXCESS-LOAN-PAYMENT TO EXCESS-AMT-LOAN-COMPLETION       05630001
                                                                         05640001
-           EXEC SQL                                                     05650001
-             DELETE FROM PAYPLAN                                        05660001
-              WHERE LOAN_ID = :PLAN_LOAN-ID                             05670001
-           END-EXEC                                                     05680001
-           MOVE "DELETE CURRENT PLAN FOR LOAN" TO WS-SQL-ACTION         05690001
-           PERFORM CHECK-SQLCODE                                        05700001
+      * ARCHIVE TO PAYPLAN_HIST AND DELETE THROUGH DLTPAYPL INSTEAD     05641001
+      * OF A RAW DELETE, SAME AS READ_UPDATE.CBL'S PAYOFF PATH.         05642001
+      * DLTPAYPL NO LONGER ROLLS BACK OUR UNIT OF WORK ON FAILURE - IT  05643001
+      * RETURNS A STATUS, WHICH WE FEED BACK THROUGH CHECK-SQLCODE      05644001
+      * LIKE ANY OTHER SQL ACTION IN THIS PROGRAM.                      05645001
+           MOVE PLAN_LOAN-ID TO WS-DLT-LOAN-ID                          05650001
+           CALL 'DLTPAYPL' USING WS-DLT-LOAN-ID, WS-DLT-REASON-CODE,    05660001
+                WS-DLT-RETURN-CODE                                      05661001
+           MOVE WS-DLT-RETURN-CODE TO SQLCODE                           05662001
+           MOVE "DLTPAYPL ARCHIVE/DELETE AT PAYOFF" TO WS-SQL-ACTION    05663001
+           PERFORM CHECK-SQLCODE                                        05664001
            .                                                            05710001
                                                                         05720001
       *---------------------------------------------------------------- 05730001
@@ -587,6 +627,26 @@
            WRITE WS-OUTFILE-POST FROM REPORT-RECORD                     05870001
            .                                                            05880001
                                                                         05890001
+      *---------------------------------------------------------------- 05895001
+      * CHECKPOINT-COMMIT                                               05896001
+      * COMMIT EVERY WS-COMMIT-INTERVAL ROWS AND LOG THE LAST INVOICE-  05897001
+      * ID PROCESSED SO A RESTART CAN SEE HOW FAR THE PRIOR RUN GOT,    05898001
+      * SAME AS READ_UPDATE.CBL.                                        05898501
+      *---------------------------------------------------------------- 05899001
+       CHECKPOINT-COMMIT.                                               05899101
+           ADD 1 TO WS-ROWS-SINCE-COMMIT                                05899201
+           MOVE PLAN_INVOICE-ID TO WS-LAST-INVOICE-ID                   05899301
+                                                                        05899401
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL                05899501
+              EXEC SQL                                                  05899601
+                 COMMIT                                                 05899701
+              END-EXEC                                                  05899801
+              DISPLAY 'CHECKPOINT - LAST PROCESSED INVOICE-ID: '        05899901
+                      WS-LAST-INVOICE-ID                                05899951
+              MOVE 0 TO WS-ROWS-SINCE-COMMIT                            05899961
+           END-IF                                                       05899971
+           .                                                            05899981
+                                                                        05899991
       *---------------------------------------------------------------- 05900001
       * 1200-CLOSE-PART2                                                05910001
       *---------------------------------------------------------------- 05920001
