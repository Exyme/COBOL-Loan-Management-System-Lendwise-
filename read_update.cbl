@@ -10,12 +10,28 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS STATUS-OUTFILE1.
 
+           SELECT WS-OUTFILE-NOTIFY ASSIGN TO NOTIFYOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS STATUS-OUTFILE-NOTIFY.
+
+           SELECT WS-OUTFILE-CSV ASSIGN TO CSVOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS STATUS-OUTFILE-CSV.
+
        DATA DIVISION.
 
        FILE SECTION.
        FD WS-OUTFILE-1.
        01  WS-OUTFILE-POST   PIC X(200).
 
+       FD WS-OUTFILE-NOTIFY.
+       01  WS-OUTFILE-NOTIFY-POST   PIC X(150).
+
+       FD WS-OUTFILE-CSV.
+       01  WS-OUTFILE-CSV-POST   PIC X(200).
+
        WORKING-STORAGE SECTION.
 
       *----------------------------------------------------------------
@@ -35,6 +51,15 @@
 
        01  CURRENT-LOAN-ID         PIC S9(9) COMP.
 
+      * FOR CALLING DLTPAYPL AT PAYOFF, SAME AS DLTDRV.
+       01  WS-DLT-LOAN-ID          PIC S9(9) COMP.
+      * 'P' = LOAN PAID OFF, 'T' = LOAN TRANSFERRED TO ANOTHER BANK.
+       01  WS-DLT-REASON-CODE      PIC X(1) VALUE 'P'.
+      * 0 = DLTPAYPL SUCCEEDED. NONZERO = THE SQLCODE THAT FAILED -
+      * TREATED AS A PER-ROW SQL ERROR, NOT AN ABEND, SO ONE BAD
+      * PAYOFF CAN'T ERASE OTHER ROWS ALREADY COMMITTED THIS RUN.
+       01  WS-DLT-RETURN-CODE      PIC S9(4) COMP.
+
       *----------------------------------------------------------------
       * Output Record Layout
       *----------------------------------------------------------------
@@ -66,8 +91,49 @@
           05 WS-ACTUAL-PAY-DIFF          PIC +ZZZZZZZZZZZZZZ9.99.
 
        01 STATUS-OUTFILE1          PIC X(2).
+       01 STATUS-OUTFILE-NOTIFY    PIC X(2).
+       01 STATUS-OUTFILE-CSV       PIC X(2).
        01 WS-RETURN-CODE           PIC S9(4) COMP.
 
+       01  WS-CSV-HEADER-LINE      PIC X(200) VALUE
+           "TERM-ID,LOAN-ID,LOAN-STAT,PAY-STAT,DUE-DATE,PAID-DATE,
+      -    "TOT-PAID,INT-PAID,PRINCIPAL-LEFT,EXCESS-AMOUNT".
+
+      *----------------------------------------------------------------
+      * Customer notification extract - accounts that just went
+      * OVERDUE, or that are still DUE but within WS-NOTIFY-DAYS-AHEAD
+      * days of their DUE_DATE, for a downstream mailing/SMS feed.
+      *----------------------------------------------------------------
+       01  WS-NOTIFY-DAYS-AHEAD     PIC 9(3) VALUE 5.
+       01  WS-TODAY-YYYYMMDD-X      PIC X(8).
+       01  WS-TODAY-YYYYMMDD        PIC 9(8).
+       01  WS-TODAY-INTEGER         PIC S9(9) COMP.
+       01  WS-CUTOFF-INTEGER        PIC S9(9) COMP.
+       01  WS-CUTOFF-YYYYMMDD       PIC 9(8).
+       01  WS-CUTOFF-YYYYMMDD-X     PIC X(8).
+       01  WS-CUTOFF-DATE-DASHED    PIC X(10).
+
+       01  WS-JUST-WENT-OVERDUE-FLAG PIC X(1) VALUE 'N'.
+           88 JUST-WENT-OVERDUE               VALUE 'Y'.
+           88 NOT-JUST-WENT-OVERDUE            VALUE 'N'.
+
+       01  NOTIFY-RECORD.
+           05 NOTIFY-CUSTOMER-ID          PIC 9(9).
+           05 FILLER                      PIC X(1).
+           05 NOTIFY-LOAN-ID              PIC 9(9).
+           05 FILLER                      PIC X(1).
+           05 NOTIFY-INVOICE-ID           PIC 9(9).
+           05 FILLER                      PIC X(1).
+           05 NOTIFY-REASON-CODE          PIC X(8).
+           05 FILLER                      PIC X(1).
+           05 NOTIFY-DUE-DATE             PIC X(10).
+           05 FILLER                      PIC X(1).
+           05 NOTIFY-REMAINING-AMOUNT     PIC +ZZZZZZZZZZZZZZ9.99.
+           05 FILLER                      PIC X(1).
+           05 NOTIFY-EMAIL                PIC X(50).
+           05 FILLER                      PIC X(1).
+           05 NOTIFY-PHONE                PIC X(15).
+
       *----------------------------------------------------------------
       * Variables for payment and leftover calculations
       *----------------------------------------------------------------
@@ -108,6 +174,41 @@
        01  WS-NULL-PAYMENT-DATE    PIC S9(4) COMP VALUE 0.
        01  WS-COUNTER              PIC 9(4).
 
+      *----------------------------------------------------------------
+      * Checkpoint/commit restart point for the driving cursor
+      *----------------------------------------------------------------
+       01  WS-COMMIT-INTERVAL       PIC 9(4) VALUE 100.
+       01  WS-ROWS-SINCE-COMMIT     PIC 9(4) VALUE 0.
+       01  WS-LAST-INVOICE-ID       PIC 9(9).
+
+      *----------------------------------------------------------------
+      * Late fee assessed the first time a plan rolls to OVERDUE
+      *----------------------------------------------------------------
+       01  WS-LATE-FEE-AMOUNT       PIC S9(15)V9(2) COMP-3 VALUE 25.00.
+
+      *----------------------------------------------------------------
+      * Variable-rate loan re-pricing - LOAN_INTEREST-TYPE = 'V' loans
+      * get their rate refreshed from RATE_TABLE and their not-yet-due
+      * installments recalculated off the new rate. WS-LAST-REPRICED-
+      * LOAN-ID keeps this to once per loan per run even though the
+      * driving cursor visits every PAYPLAN row for the loan.
+      *----------------------------------------------------------------
+       01  WS-LAST-REPRICED-LOAN-ID  PIC S9(9) COMP VALUE 0.
+       01  WS-RPRICE-PRINCIPAL       PIC S9(15)V9(2) COMP-3.
+       01  WS-RPRICE-RATE-DECIMAL    PIC S9(3)V9(4) COMP-3.
+       01  WS-RPRICE-PAYMENT-AMOUNT  PIC S9(15)V9(2) COMP-3.
+       01  WS-RPRICE-INVOICE-ID      PIC S9(9) COMP.
+       01  WS-RPRICE-REMAINING-LOAN  PIC S9(15)V9(2) COMP-3.
+
+      *----------------------------------------------------------------
+      * Per-row SQL error isolation - set by CHECK-SQLCODE-ROW so the
+      * main loop can skip the rest of the current row instead of the
+      * whole batch going down with it.
+      *----------------------------------------------------------------
+       01  WS-ROW-ERROR-FLAG        PIC X(1) VALUE 'N'.
+           88 ROW-ERROR                       VALUE 'Y'.
+           88 NO-ROW-ERROR                     VALUE 'N'.
+
       *-----------------------------------------------------------------
       * NEW FIELDS FOR CSV
       *-----------------------------------------------------------------
@@ -124,7 +225,11 @@
            END-EXEC.
 
            EXEC SQL
-             INCLUDE PLAN
+             INCLUDE CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE PAYPLAN
            END-EXEC.
 
            EXEC SQL
@@ -135,6 +240,18 @@
              INCLUDE LOAN
            END-EXEC.
 
+           EXEC SQL
+             INCLUDE REFUND
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE RATETABLE
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLERRLOG
+           END-EXEC.
+
       *----------------------------------------------------------------
       * Cursor that selects plan lines to process
       *----------------------------------------------------------------
@@ -157,7 +274,11 @@
                 LOAN.LOAN_AMOUNT,
                 LOAN.LOAN_STATUS,
                 LOAN.PAYMENT_PERIOD,
-                LOAN.CREATION_DATE
+                LOAN.CREATION_DATE,
+                LOAN.TYPE_ID,
+                LOAN.INTEREST_RATE,
+                LOAN.INTEREST_TYPE,
+                LOAN.DOWN_PAYMENT
               FROM   PAYPLAN
               LEFT JOIN PAYMENT
                      ON PAYPLAN.INVOICE_ID = PAYMENT.INVOICE_ID
@@ -180,9 +301,24 @@
 
            PERFORM 600-FETCH-EXPECTED-PAYMENTS
            PERFORM UNTIL SQLCODE NOT = 0
-               PERFORM 700-PAYMENT-CHECK
-               PERFORM 900-LOAN-TABLE-CHECK
-               PERFORM 1000-PROCESS-FOR-WRITING
+               MOVE 'N' TO WS-ROW-ERROR-FLAG
+               MOVE 'N' TO WS-JUST-WENT-OVERDUE-FLAG
+               PERFORM 650-REPRICE-VARIABLE-RATE-LOAN
+               IF NO-ROW-ERROR
+                  PERFORM 700-PAYMENT-CHECK
+               END-IF
+               IF NO-ROW-ERROR
+                  PERFORM 900-LOAN-TABLE-CHECK
+               END-IF
+               IF NO-ROW-ERROR
+                  PERFORM 1000-PROCESS-FOR-WRITING
+                  PERFORM 1050-NOTIFICATION-CHECK
+               ELSE
+                  DISPLAY 'SKIPPING LOAN-ID: ' PLAN_LOAN-ID
+                          ' INVOICE-ID: ' PLAN_INVOICE-ID
+                          ' DUE TO SQL ERROR - SEE AUDIT LOG'
+               END-IF
+               PERFORM CHECKPOINT-COMMIT
                PERFORM 600-FETCH-EXPECTED-PAYMENTS
            END-PERFORM
 
@@ -200,6 +336,8 @@
            PERFORM CHECK-SQLCODE
 
            OPEN OUTPUT WS-OUTFILE-1
+           OPEN OUTPUT WS-OUTFILE-NOTIFY
+           OPEN OUTPUT WS-OUTFILE-CSV
 
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
 
@@ -207,6 +345,8 @@
              DELIMITED BY SIZE
              INTO WS-DATE-GENERATED
 
+           PERFORM 610-COMPUTE-NOTIFY-CUTOFF
+
            STRING "GENERATED ON: " DELIMITED BY SIZE
                   WS-DATE-GENERATED DELIMITED BY SIZE
              INTO WS-DATE-GENERATED-LINE
@@ -223,6 +363,8 @@
            WRITE WS-OUTFILE-POST FROM WS-DATE-GENERATED-LINE
 
            WRITE WS-OUTFILE-POST FROM WS-HEADER-RECORD
+
+           WRITE WS-OUTFILE-CSV-POST FROM WS-CSV-HEADER-LINE
            .
 
       *----------------------------------------------------------------
@@ -249,7 +391,11 @@
                     :LOAN_LOAN-AMOUNT,
                     :LOAN_LOAN-STATUS,
                     :LOAN_PAYMENT-PERIOD,
-                    :LOAN_CREATION-DATE
+                    :LOAN_CREATION-DATE,
+                    :LOAN_TYPE-ID,
+                    :LOAN_INTEREST-RATE,
+                    :LOAN_INTEREST-TYPE,
+                    :LOAN_DOWN-PAYMENT
            END-EXEC
 
            MOVE "FETCH C-UPDATE-PLAN" TO WS-SQL-ACTION
@@ -274,6 +420,181 @@
            DISPLAY LOAN_CREATION-DATE
            .
 
+      *----------------------------------------------------------------
+      * 610-COMPUTE-NOTIFY-CUTOFF
+      * Work out "today + WS-NOTIFY-DAYS-AHEAD days" once per run, as a
+      * YYYY-MM-DD string comparable against PLAN_DUE-DATE, so
+      * 1050-NOTIFICATION-CHECK doesn't need to redo date math per row.
+      *----------------------------------------------------------------
+       610-COMPUTE-NOTIFY-CUTOFF.
+           STRING WS-DATE-YYYY WS-DATE-MM WS-DATE-DD
+             DELIMITED BY SIZE
+             INTO WS-TODAY-YYYYMMDD-X
+
+           MOVE WS-TODAY-YYYYMMDD-X TO WS-TODAY-YYYYMMDD
+
+           COMPUTE WS-TODAY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (WS-TODAY-YYYYMMDD)
+
+           COMPUTE WS-CUTOFF-INTEGER =
+                   WS-TODAY-INTEGER + WS-NOTIFY-DAYS-AHEAD
+
+           COMPUTE WS-CUTOFF-YYYYMMDD =
+                   FUNCTION DATE-OF-INTEGER (WS-CUTOFF-INTEGER)
+
+           MOVE WS-CUTOFF-YYYYMMDD TO WS-CUTOFF-YYYYMMDD-X
+
+           STRING WS-CUTOFF-YYYYMMDD-X(1:4) "-"
+                  WS-CUTOFF-YYYYMMDD-X(5:2) "-"
+                  WS-CUTOFF-YYYYMMDD-X(7:2)
+             DELIMITED BY SIZE
+             INTO WS-CUTOFF-DATE-DASHED
+           .
+
+      *----------------------------------------------------------------
+      * 650-REPRICE-VARIABLE-RATE-LOAN
+      * Refresh LOAN.INTEREST_RATE from RATE_TABLE for variable-rate
+      * loans and recompute their not-yet-due installments off the
+      * new rate. Skipped once already done for this loan this run.
+      *----------------------------------------------------------------
+       650-REPRICE-VARIABLE-RATE-LOAN.
+           IF LOAN_INTEREST-TYPE = 'V'
+              AND PLAN_LOAN-ID NOT = WS-LAST-REPRICED-LOAN-ID
+
+              EXEC SQL
+                SELECT CURRENT_RATE
+                  INTO :RATE_CURRENT-RATE
+                  FROM RATE_TABLE
+                 WHERE TYPE_ID = :LOAN_TYPE-ID
+              END-EXEC
+
+              MOVE "LOOKUP CURRENT RATE FOR LOAN TYPE" TO WS-SQL-ACTION
+              PERFORM CHECK-SQLCODE-ROW
+
+              IF NO-ROW-ERROR
+                 AND RATE_CURRENT-RATE NOT = LOAN_INTEREST-RATE
+
+                 PERFORM 660-RECOMPUTE-FUTURE-INSTALLMENTS
+
+                 MOVE RATE_CURRENT-RATE TO LOAN_INTEREST-RATE
+
+                 EXEC SQL
+                   UPDATE LOAN
+                      SET INTEREST_RATE = :LOAN_INTEREST-RATE
+                    WHERE LOAN_ID      = :PLAN_LOAN-ID
+                 END-EXEC
+
+                 MOVE "UPDATE LOAN WITH NEW VARIABLE RATE"
+                   TO WS-SQL-ACTION
+                 PERFORM CHECK-SQLCODE-ROW
+              END-IF
+
+              MOVE PLAN_LOAN-ID TO WS-LAST-REPRICED-LOAN-ID
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * 660-RECOMPUTE-FUTURE-INSTALLMENTS
+      * Same variable-rate per-period formula WONA uses at origination
+      * (WS-PRINCIPAL + OPENING-BALANCE * rate-decimal), re-run here
+      * against the current RATE_CURRENT-RATE for every PAYPLAN row on
+      * this loan that's still DUE (not yet due, so safe to overwrite).
+      *----------------------------------------------------------------
+       660-RECOMPUTE-FUTURE-INSTALLMENTS.
+           COMPUTE WS-RPRICE-RATE-DECIMAL = RATE_CURRENT-RATE / 100
+
+      * NET OF DOWN PAYMENT, SAME AS WONA'S WS-TOTAL-LOAN AT
+      * ORIGINATION (create.cbl) - NOT THE GROSS LOAN AMOUNT.
+           COMPUTE WS-RPRICE-PRINCIPAL =
+                   (LOAN_LOAN-AMOUNT - LOAN_DOWN-PAYMENT)
+                   / LOAN_PAYMENT-PERIOD
+
+           PERFORM OPEN-REPRICE-CURSOR
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               PERFORM 661-REPRICE-FETCH
+           END-PERFORM
+
+           PERFORM CLOSE-REPRICE-CURSOR
+           .
+
+      *----------------------------------------------------------------
+      * OPEN-REPRICE-CURSOR
+      *----------------------------------------------------------------
+       OPEN-REPRICE-CURSOR.
+      * EXCLUDE THE ROW THE OUTER C-UPDATE-PLAN CURSOR IS CURRENTLY
+      * ON - IT'S STILL HOLDING THAT ROW'S PRE-FETCH PLAN_PAYMENT-
+      * AMOUNT/PLAN_REMAINING-AMOUNT IN MEMORY, AND 700-PAYMENT-CHECK/
+      * 800-UPDATE-PAYMENT-PLAN-STATUS WOULD OVERWRITE WHATEVER WE
+      * REPRICE HERE WITH THOSE STALE VALUES LATER IN THIS ITERATION.
+           EXEC SQL
+             DECLARE C-REPRICE-FUTURE CURSOR WITH HOLD FOR
+               SELECT INVOICE_ID, REMAINING_LOAN
+                 FROM PAYPLAN
+                WHERE LOAN_ID    = :PLAN_LOAN-ID
+                  AND PLAN_STATUS = 'DUE'
+                  AND INVOICE_ID NOT = :PLAN_INVOICE-ID
+                FOR UPDATE OF PAYMENT_AMOUNT, REMAINING_AMOUNT,
+                               INTEREST_RATE
+           END-EXEC.
+
+           EXEC SQL
+             OPEN C-REPRICE-FUTURE
+           END-EXEC
+           MOVE "OPEN C-REPRICE-FUTURE" TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
+           .
+
+      *----------------------------------------------------------------
+      * 661-REPRICE-FETCH
+      *----------------------------------------------------------------
+       661-REPRICE-FETCH.
+           EXEC SQL
+             FETCH C-REPRICE-FUTURE
+               INTO :WS-RPRICE-INVOICE-ID,
+                    :WS-RPRICE-REMAINING-LOAN
+           END-EXEC
+           MOVE "FETCH C-REPRICE-FUTURE" TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
+
+           EVALUATE TRUE
+             WHEN SQLCODE = 100
+               EXIT
+             WHEN OTHER
+               PERFORM 662-REPRICE-UPDATE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------
+      * 662-REPRICE-UPDATE
+      *----------------------------------------------------------------
+       662-REPRICE-UPDATE.
+           COMPUTE WS-RPRICE-PAYMENT-AMOUNT ROUNDED =
+                   WS-RPRICE-PRINCIPAL +
+                   (WS-RPRICE-REMAINING-LOAN * WS-RPRICE-RATE-DECIMAL)
+
+           EXEC SQL
+             UPDATE PAYPLAN
+                SET PAYMENT_AMOUNT   = :WS-RPRICE-PAYMENT-AMOUNT,
+                    REMAINING_AMOUNT = :WS-RPRICE-PAYMENT-AMOUNT,
+                    INTEREST_RATE    = :RATE_CURRENT-RATE
+              WHERE INVOICE_ID = :WS-RPRICE-INVOICE-ID
+           END-EXEC
+           MOVE "UPDATE REPRICED INSTALLMENT" TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
+           .
+
+      *----------------------------------------------------------------
+      * CLOSE-REPRICE-CURSOR
+      *----------------------------------------------------------------
+       CLOSE-REPRICE-CURSOR.
+           EXEC SQL
+             CLOSE C-REPRICE-FUTURE
+           END-EXEC
+           MOVE "CLOSE C-REPRICE-FUTURE" TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
+           .
+
       *----------------------------------------------------------------
       * 700-PAYMENT-CHECK
       *----------------------------------------------------------------
@@ -285,7 +606,7 @@
                PERFORM 740-PAYMENT-NOT-FOUND
              WHEN OTHER
                MOVE "PAYMENT CHECK" TO WS-SQL-ACTION
-               PERFORM CHECK-SQLCODE
+               PERFORM CHECK-SQLCODE-ROW
            END-EVALUATE
            .
 
@@ -324,9 +645,123 @@
            END-PERFORM
 
            PERFORM CLOSE-OVERPAYMENT-CURSOR
+
+           IF EXCESS-LOAN-PAYMENT > 0
+              PERFORM 03-CHECK-CROSS-LOAN-ELIGIBLE
+           END-IF
+
            EXIT
            .
 
+      *----------------------------------------------------------------
+      * 03-CHECK-CROSS-LOAN-ELIGIBLE
+      * Same loan's future installments are all paid off but there's
+      * still excess left - only roll it onto another loan the same
+      * customer holds if they've asked for that (CUSTOMER_
+      * CASCADE-OVERPAYMENT = 'Y'), otherwise leave it on
+      * EXCESS-LOAN-PAYMENT for this loan same as before.
+      *----------------------------------------------------------------
+       03-CHECK-CROSS-LOAN-ELIGIBLE.
+           EXEC SQL
+             SELECT CASCADE_OVERPAYMENT
+               INTO :CUSTOMER_CASCADE-OVERPAYMENT
+               FROM CUSTOMER
+              WHERE ID = :LOAN_CUSTOMER-ID
+           END-EXEC
+           MOVE "CHECK CUSTOMER CASCADE-OVERPAYMENT FLAG"
+             TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
+
+           IF CUSTOMER_CASCADE-OVERPAYMENT = 'Y'
+              MOVE EXCESS-LOAN-PAYMENT TO EXCESS-PAYMENT
+              PERFORM 04-CROSS-LOAN-OVERPAYMENT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * 04-CROSS-LOAN-OVERPAYMENT
+      * Roll the remaining excess onto the customer's next-due
+      * installment on a different loan, earliest due date first.
+      *----------------------------------------------------------------
+       04-CROSS-LOAN-OVERPAYMENT.
+           PERFORM OPEN-CROSS-LOAN-CURSOR
+      * FETCH THE FIRST REAL CROSS-LOAN ROW BEFORE THE LOOP BELOW EVER
+      * CALLS 01-OVERPAYMENT-UPDATE, SO IT NEVER UPDATES WHATEVER
+      * STALE ROW THE SAME-LOAN CASCADE LEFT IN PLAN_* AND NEVER
+      * CLOBBERS THE EXCESS-PAYMENT 03-CHECK-CROSS-LOAN-ELIGIBLE JUST
+      * SET.
+           PERFORM 05-CROSS-LOAN-PROCESSING
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               PERFORM 01-OVERPAYMENT-UPDATE
+               PERFORM 05-CROSS-LOAN-PROCESSING
+           END-PERFORM
+
+           PERFORM CLOSE-CROSS-LOAN-CURSOR
+           EXIT
+           .
+
+      *----------------------------------------------------------------
+      * OPEN-CROSS-LOAN-CURSOR
+      *----------------------------------------------------------------
+       OPEN-CROSS-LOAN-CURSOR.
+           EXEC SQL
+             DECLARE C-CROSS-LOAN CURSOR WITH HOLD FOR
+               SELECT PAYPLAN.INVOICE_ID,
+                      PAYPLAN.PAYMENT_AMOUNT,
+                      PAYPLAN.PLAN_STATUS,
+                      PAYPLAN.REMAINING_AMOUNT,
+                      PAYPLAN.DUE_DATE
+                 FROM PAYPLAN
+                 JOIN LOAN
+                   ON PAYPLAN.LOAN_ID = LOAN.LOAN_ID
+                WHERE LOAN.CUSTOMER_ID = :LOAN_CUSTOMER-ID
+                  AND PAYPLAN.LOAN_ID NOT = :PLAN_LOAN-ID
+                  AND PAYPLAN.PLAN_STATUS IN ('DUE','PARTIAL','OVERDUE')
+                ORDER BY PAYPLAN.DUE_DATE
+           END-EXEC.
+
+           EXEC SQL
+             OPEN C-CROSS-LOAN
+           END-EXEC
+           MOVE "OPEN C-CROSS-LOAN" TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
+           .
+
+      *----------------------------------------------------------------
+      * 05-CROSS-LOAN-PROCESSING
+      *----------------------------------------------------------------
+       05-CROSS-LOAN-PROCESSING.
+           EXEC SQL
+             FETCH C-CROSS-LOAN
+               INTO :PLAN_INVOICE-ID,
+                    :PLAN_PAYMENT-AMOUNT,
+                    :PLAN_PLAN-STATUS,
+                    :PLAN_REMAINING-AMOUNT,
+                    :PLAN_DUE-DATE
+           END-EXEC
+           MOVE "FETCH C-CROSS-LOAN" TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
+
+           EVALUATE TRUE
+             WHEN SQLCODE = 100
+               EXIT
+             WHEN OTHER
+               PERFORM 02A-OVERPAYMENT-CALCULATIONS
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------
+      * CLOSE-CROSS-LOAN-CURSOR
+      *----------------------------------------------------------------
+       CLOSE-CROSS-LOAN-CURSOR.
+           EXEC SQL
+             CLOSE C-CROSS-LOAN
+           END-EXEC
+           MOVE "CLOSE C-CROSS-LOAN" TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
+           .
+
       *----------------------------------------------------------------
       * 01-OVERPAYMENT-UPDATE
       *----------------------------------------------------------------
@@ -342,7 +777,7 @@
               WHERE INVOICE_ID = :PLAN_INVOICE-ID
            END-EXEC
            MOVE "UPDATE FOR OVERPAYMENT" TO WS-SQL-ACTION
-           PERFORM CHECK-SQLCODE
+           PERFORM CHECK-SQLCODE-ROW
 
            COMPUTE EXCESS-PAYMENT = LEFTOVER-PAYMENT * (-1)
 
@@ -373,7 +808,7 @@
              OPEN C-OVERPAY
            END-EXEC
            MOVE "OPEN C-OVERPAY" TO WS-SQL-ACTION
-           PERFORM CHECK-SQLCODE
+           PERFORM CHECK-SQLCODE-ROW
 
            DISPLAY 'CURRENT LOAN ID ' CURRENT-LOAN-ID
            DISPLAY 'INVOICE ID ' PLAN_INVOICE-ID
@@ -392,7 +827,7 @@
                     :PLAN_DUE-DATE
            END-EXEC
            MOVE "FETCH C-OVERPAY" TO WS-SQL-ACTION
-           PERFORM CHECK-SQLCODE
+           PERFORM CHECK-SQLCODE-ROW
 
            EVALUATE TRUE
              WHEN SQLCODE = 100
@@ -442,7 +877,7 @@
              CLOSE C-OVERPAY
            END-EXEC
            MOVE "CLOSE C-OVERPAY" TO WS-SQL-ACTION
-           PERFORM CHECK-SQLCODE
+           PERFORM CHECK-SQLCODE-ROW
            .
 
       *----------------------------------------------------------------
@@ -457,10 +892,17 @@
            IF PLAN_DUE-DATE(1:10) < WS-DATE-FOR-CALC(1:10)
 
               EVALUATE TRUE
-                WHEN PLAN_PLAN-STATUS NOT = 'PARTIAL'
+                WHEN PLAN_PLAN-STATUS = 'DUE'
+      * First day this plan is late - assess the late fee on top of
+      * the installment amount still owed.
                   MOVE 'OVERDUE' TO PLAN_PLAN-STATUS
-                  MOVE PLAN_PAYMENT-AMOUNT TO LEFTOVER-PAYMENT
+                  COMPUTE LEFTOVER-PAYMENT =
+                          PLAN_PAYMENT-AMOUNT + WS-LATE-FEE-AMOUNT
+                  SET JUST-WENT-OVERDUE TO TRUE
                   PERFORM 800-UPDATE-PAYMENT-PLAN-STATUS
+                WHEN PLAN_PLAN-STATUS = 'OVERDUE'
+      * Already overdue and already fee-assessed - leave it alone.
+                  EXIT
                 WHEN PLAN_PLAN-STATUS = 'PARTIAL'
                   EXIT
               END-EVALUATE
@@ -481,13 +923,15 @@
            END-EXEC
 
            MOVE "UPDATE PAYMENT PLAN TABLE" TO WS-SQL-ACTION
-           PERFORM CHECK-SQLCODE
+           PERFORM CHECK-SQLCODE-ROW
            .
 
       *----------------------------------------------------------------
       * 900-LOAN-TABLE-CHECK
       *----------------------------------------------------------------
        900-LOAN-TABLE-CHECK.
+           INITIALIZE TOTAL-INTEREST-PAID TOTAL_PRINCIPAL_PAID
+
            EXEC SQL
              SELECT COUNT(DISTINCT P.INVOICE_ID),
                     SUM(P.PAID_AMOUNT)
@@ -502,17 +946,29 @@
            MOVE "FINDING NUMBER OF INSTALLMENTS PAID
       -         "AND SUM OF PAYMENTS"
                  TO WS-SQL-ACTION
-           PERFORM CHECK-SQLCODE
+           PERFORM CHECK-SQLCODE-ROW
 
            MOVE NUMBER-OF-INVOICES-PAID TO WS-NO-INVOICES-PAID
 
-           COMPUTE ADJUSTED-MONTHLY-PAYMENT =
-                   ACCUMULATED-TOT-PAYMENTS / WS-NO-INVOICES-PAID
+      * A LOAN WITH NO PAYMENTS POSTED YET HAS NUMBER-OF-INVOICES-PAID
+      * = 0 FROM THE AGGREGATE ABOVE - SKIP THE RECOMPUTE RATHER THAN
+      * DIVIDE BY IT.
+           IF WS-NO-INVOICES-PAID > 0
+              COMPUTE ADJUSTED-MONTHLY-PAYMENT =
+                      ACCUMULATED-TOT-PAYMENTS / WS-NO-INVOICES-PAID
+           ELSE
+              MOVE 0 TO ADJUSTED-MONTHLY-PAYMENT
+           END-IF
 
            COMPUTE MONTHLY-INTEREST-RATE =
                    (PLAN_INTEREST-RATE / 12)
 
-           MOVE LOAN_LOAN-AMOUNT TO REMAINING-PRINCIPAL
+      * THE SCHEDULE IS AMORTIZED AGAINST THE FINANCED AMOUNT, NOT THE
+      * GROSS LOAN AMOUNT - THE PAYOFF WALK MUST START FROM THE SAME
+      * BASE OR REMAINING-PRINCIPAL NEVER REACHES ZERO ON A LOAN WITH
+      * A DOWN PAYMENT.
+           COMPUTE REMAINING-PRINCIPAL =
+                   LOAN_LOAN-AMOUNT - LOAN_DOWN-PAYMENT
 
            PERFORM VARYING WS-COUNTER FROM 1 BY 1
                    UNTIL WS-COUNTER > WS-NO-INVOICES-PAID
@@ -575,7 +1031,7 @@
               WHERE INVOICE_ID = :PLAN_INVOICE-ID
            END-EXEC
            MOVE "UPDATE TOTAL LOAN-AMOUNT" TO WS-SQL-ACTION
-           PERFORM CHECK-SQLCODE
+           PERFORM CHECK-SQLCODE-ROW
            .
 
       *----------------------------------------------------------------
@@ -590,16 +1046,61 @@
               WHERE LOAN_ID    = :PLAN_LOAN-ID
            END-EXEC
            MOVE "UPDATE LOAN STATUS" TO WS-SQL-ACTION
-           PERFORM CHECK-SQLCODE
+           PERFORM CHECK-SQLCODE-ROW
+
+           IF TOT-EXCESS-PAYMENT > 0
+              PERFORM 930-REFUND-EXCESS-PAYMENT
+           END-IF
+
+      * ARCHIVE THE LOAN'S INSTALLMENT HISTORY TO PAYPLAN_HIST AND
+      * DELETE IT THROUGH DLTPAYPL INSTEAD OF A RAW DELETE, SO THE
+      * EVERYDAY PAYOFF CASE GETS THE SAME ARCHIVE-BEFORE-DELETE
+      * DLTDRV RELIES ON FOR ITS CLOSED-LOAN SAFETY NET. DLTPAYPL NO
+      * LONGER ROLLS BACK OUR WHOLE UNIT OF WORK ON FAILURE - IT
+      * RETURNS A STATUS AND WE LOG/SKIP THIS ROW LIKE ANY OTHER SQL
+      * ERROR, SO ONE BAD PAYOFF CAN'T ERASE PRIOR CHECKPOINTED ROWS.
+           MOVE PLAN_LOAN-ID TO WS-DLT-LOAN-ID
+           CALL 'DLTPAYPL' USING WS-DLT-LOAN-ID, WS-DLT-REASON-CODE,
+                WS-DLT-RETURN-CODE
+
+           IF WS-DLT-RETURN-CODE NOT = 0
+              MOVE "DLTPAYPL ARCHIVE/DELETE AT PAYOFF" TO WS-SQL-ACTION
+              MOVE WS-DLT-RETURN-CODE TO WS-SQLCODE-DISPLAY
+              DISPLAY "SKIPPING ROW DUE TO SQL ERROR DURING: "
+                      WS-SQL-ACTION
+              DISPLAY "SQLCODE=" WS-SQLCODE-DISPLAY
+              PERFORM LOG-SQL-EXCEPTION
+              SET ROW-ERROR TO TRUE
+           END-IF
+           .
 
-      ***  MOVE EXCESS-LOAN-PAYMENT TO WS-EXCESS-AMT
+      *----------------------------------------------------------------
+      * 930-REFUND-EXCESS-PAYMENT
+      * Paid past the final installment at payoff - post a pending
+      * refund/credit-back row so A/P can actually pay the customer
+      * back instead of the excess only ever showing up in a report
+      * column.
+      *----------------------------------------------------------------
+       930-REFUND-EXCESS-PAYMENT.
+           MOVE PLAN_LOAN-ID      TO REFUND_LOAN-ID
+           MOVE LOAN_CUSTOMER-ID  TO REFUND_CUSTOMER-ID
+           MOVE TOT-EXCESS-PAYMENT TO REFUND_AMOUNT
+           STRING WS-DATE-YYYY "-" WS-DATE-MM "-" WS-DATE-DD
+             DELIMITED BY SIZE
+             INTO REFUND_REFUND-DATE
+           MOVE 'P' TO REFUND_STATUS
 
            EXEC SQL
-             DELETE FROM PAYPLAN
-              WHERE LOAN_ID = :PLAN_LOAN-ID
+             INSERT INTO KALA12.REFUND
+                   (LOAN_ID, CUSTOMER_ID, REFUND_AMOUNT,
+                    REFUND_DATE, REFUND_STATUS)
+             VALUES (:REFUND_LOAN-ID, :REFUND_CUSTOMER-ID,
+                     :REFUND_AMOUNT, :REFUND_REFUND-DATE,
+                     :REFUND_STATUS)
            END-EXEC
-           MOVE "DELETE CURRENT PLAN FOR LOAN" TO WS-SQL-ACTION
-           PERFORM CHECK-SQLCODE
+           MOVE "INSERT PENDING REFUND FOR PAYOFF EXCESS"
+             TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
            .
 
       *----------------------------------------------------------------
@@ -623,13 +1124,97 @@
            MOVE TOTAL-EXCESS-AMOUNT       TO WS-ACTUAL-PAY-DIFF
 
 
+      * Report every plan the cursor touches, not just exceptions,
+      * so ops gets a complete daily picture; WS-NEXT-PAYMENT-STATUS
+      * above already carries the status column for each row.
+           WRITE WS-OUTFILE-POST FROM REPORT-RECORD
+
+           PERFORM 1070-BUILD-CSV-LINE
+
+           .
+
+      *----------------------------------------------------------------
+      * 1070-BUILD-CSV-LINE
+      * Same columns as REPORT-RECORD, comma-separated and quoted on
+      * the text fields, so this can drop straight into a spreadsheet.
+      *----------------------------------------------------------------
+       1070-BUILD-CSV-LINE.
+           MOVE SPACES TO REPORT-CSV-LINE
+
+           STRING
+               WS-TERM-ID                    DELIMITED BY SIZE
+               COMMA-FIELD                    DELIMITED BY SIZE
+               WS-LOAN-ID                    DELIMITED BY SIZE
+               COMMA-FIELD                    DELIMITED BY SIZE
+               QUPTE-FIELD WS-LOAN-STATUS QUPTE-FIELD
+                                              DELIMITED BY SIZE
+               COMMA-FIELD                    DELIMITED BY SIZE
+               QUPTE-FIELD WS-NEXT-PAYMENT-STATUS QUPTE-FIELD
+                                              DELIMITED BY SIZE
+               COMMA-FIELD                    DELIMITED BY SIZE
+               QUPTE-FIELD WS-NEXT-DUE-DATE QUPTE-FIELD
+                                              DELIMITED BY SIZE
+               COMMA-FIELD                    DELIMITED BY SIZE
+               QUPTE-FIELD WS-PREV-DATE-PAID QUPTE-FIELD
+                                              DELIMITED BY SIZE
+               COMMA-FIELD                    DELIMITED BY SIZE
+               WS-ACTUAL-PAID-AMT            DELIMITED BY SIZE
+               COMMA-FIELD                    DELIMITED BY SIZE
+               WS-TOTAL-INTEREST-EARNED      DELIMITED BY SIZE
+               COMMA-FIELD                    DELIMITED BY SIZE
+               WS-REMAINING-PRIN-RPT         DELIMITED BY SIZE
+               COMMA-FIELD                    DELIMITED BY SIZE
+               WS-ACTUAL-PAY-DIFF            DELIMITED BY SIZE
+             INTO REPORT-CSV-LINE
+
+           WRITE WS-OUTFILE-CSV-POST FROM REPORT-CSV-LINE
+           .
+
+      *----------------------------------------------------------------
+      * 1050-NOTIFICATION-CHECK
+      * Feed the customer notification extract for two cases: a plan
+      * that just rolled to OVERDUE this run, or a still-DUE plan whose
+      * DUE_DATE falls within the WS-NOTIFY-DAYS-AHEAD window.
+      *----------------------------------------------------------------
+       1050-NOTIFICATION-CHECK.
            EVALUATE TRUE
-             WHEN PLAN_PLAN-STATUS = 'PARTIAL' OR 'OVERDUE'
-               WRITE WS-OUTFILE-POST FROM REPORT-RECORD
-             WHEN LOAN_LOAN-STATUS = 'C'
-               WRITE WS-OUTFILE-POST FROM REPORT-RECORD
+             WHEN JUST-WENT-OVERDUE
+               MOVE 'OVERDUE' TO NOTIFY-REASON-CODE
+               PERFORM 1060-WRITE-NOTIFICATION-ROW
+             WHEN PLAN_PLAN-STATUS = 'DUE'
+                  AND PLAN_DUE-DATE(1:10) NOT > WS-CUTOFF-DATE-DASHED
+               MOVE 'UPCOMING' TO NOTIFY-REASON-CODE
+               PERFORM 1060-WRITE-NOTIFICATION-ROW
+             WHEN OTHER
+               CONTINUE
            END-EVALUATE
+           .
 
+      *----------------------------------------------------------------
+      * 1060-WRITE-NOTIFICATION-ROW
+      *----------------------------------------------------------------
+       1060-WRITE-NOTIFICATION-ROW.
+           EXEC SQL
+             SELECT EMAIL, PHONE
+               INTO :CUSTOMER_EMAIL, :CUSTOMER_PHONE
+               FROM CUSTOMER
+              WHERE ID = :LOAN_CUSTOMER-ID
+           END-EXEC
+           MOVE "FETCH CUSTOMER CONTACT INFO FOR NOTIFICATION"
+             TO WS-SQL-ACTION
+           PERFORM CHECK-SQLCODE-ROW
+
+           IF NO-ROW-ERROR
+              MOVE LOAN_CUSTOMER-ID        TO NOTIFY-CUSTOMER-ID
+              MOVE PLAN_LOAN-ID            TO NOTIFY-LOAN-ID
+              MOVE PLAN_INVOICE-ID         TO NOTIFY-INVOICE-ID
+              MOVE PLAN_DUE-DATE           TO NOTIFY-DUE-DATE
+              MOVE PLAN_REMAINING-AMOUNT   TO NOTIFY-REMAINING-AMOUNT
+              MOVE CUSTOMER_EMAIL          TO NOTIFY-EMAIL
+              MOVE CUSTOMER_PHONE          TO NOTIFY-PHONE
+
+              WRITE WS-OUTFILE-NOTIFY-POST FROM NOTIFY-RECORD
+           END-IF
            .
 
       *----------------------------------------------------------------
@@ -643,6 +1228,27 @@
            PERFORM CHECK-SQLCODE
 
            CLOSE WS-OUTFILE-1
+           CLOSE WS-OUTFILE-NOTIFY
+           CLOSE WS-OUTFILE-CSV
+           .
+
+      *----------------------------------------------------------------
+      * CHECKPOINT-COMMIT
+      * COMMIT EVERY WS-COMMIT-INTERVAL ROWS AND LOG THE LAST INVOICE-ID
+      * PROCESSED SO A RESTART CAN SEE HOW FAR THE PRIOR RUN GOT.
+      *----------------------------------------------------------------
+       CHECKPOINT-COMMIT.
+           ADD 1 TO WS-ROWS-SINCE-COMMIT
+           MOVE PLAN_INVOICE-ID TO WS-LAST-INVOICE-ID
+
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              DISPLAY 'CHECKPOINT - LAST PROCESSED INVOICE-ID: '
+                      WS-LAST-INVOICE-ID
+              MOVE 0 TO WS-ROWS-SINCE-COMMIT
+           END-IF
            .
 
       *----------------------------------------------------------------
@@ -660,10 +1266,70 @@
                DISPLAY "ABEND DUE TO SQL ERROR DURING: " WS-SQL-ACTION
                DISPLAY "SQLCODE=" WS-SQLCODE-DISPLAY
                DISPLAY "SQL STATE " SQLSTATE
+               PERFORM LOG-SQL-EXCEPTION
                PERFORM ABEND-PARA
            END-EVALUATE
            EXIT.
 
+      *----------------------------------------------------------------
+      * CHECK-SQLCODE-ROW
+      * Same as CHECK-SQLCODE for the driving C-UPDATE-PLAN cursor
+      * (OPEN/FETCH/CLOSE there is still fatal - without it there's no
+      * row to isolate), but for every per-row SQL statement an
+      * unexpected SQLCODE logs the exception and flags the current
+      * row to be skipped instead of taking down the whole batch.
+      *----------------------------------------------------------------
+       CHECK-SQLCODE-ROW.
+           MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+           EVALUATE SQLCODE
+             WHEN 0
+               DISPLAY "SUCCESSFUL SQL ACTION: " WS-SQL-ACTION
+             WHEN 100
+               DISPLAY "NO ROWS FOR SQL ACTION: " WS-SQL-ACTION
+             WHEN OTHER
+               DISPLAY "SKIPPING ROW DUE TO SQL ERROR DURING: "
+                       WS-SQL-ACTION
+               DISPLAY "SQLCODE=" WS-SQLCODE-DISPLAY
+               DISPLAY "SQL STATE " SQLSTATE
+               PERFORM LOG-SQL-EXCEPTION
+               SET ROW-ERROR TO TRUE
+           END-EVALUATE
+           EXIT.
+
+      *----------------------------------------------------------------
+      * LOG-SQL-EXCEPTION
+      * Durable audit trail of SQL failures - loan/invoice context,
+      * timestamp and the action description, so a failure can still
+      * be investigated after the job log itself is scratched.
+      *----------------------------------------------------------------
+       LOG-SQL-EXCEPTION.
+           MOVE PLAN_LOAN-ID     TO ERRLOG_LOAN-ID
+           MOVE PLAN_INVOICE-ID  TO ERRLOG_INVOICE-ID
+           MOVE WS-SQL-ACTION    TO ERRLOG_SQL-ACTION
+           MOVE WS-SQLCODE-DISPLAY TO ERRLOG_SQLCODE
+           MOVE SQLSTATE         TO ERRLOG_SQLSTATE
+
+           EXEC SQL
+             SELECT CURRENT TIMESTAMP
+               INTO :ERRLOG_LOG-TIMESTAMP
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           EXEC SQL
+             INSERT INTO KALA12.SQL_ERROR_LOG
+                   (LOAN_ID, INVOICE_ID, SQL_ACTION, SQLCODE,
+                    SQLSTATE, LOG_TIMESTAMP)
+             VALUES (:ERRLOG_LOAN-ID, :ERRLOG_INVOICE-ID,
+                     :ERRLOG_SQL-ACTION, :ERRLOG_SQLCODE,
+                     :ERRLOG_SQLSTATE, :ERRLOG_LOG-TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY "UNABLE TO WRITE SQL_ERROR_LOG ROW, SQLCODE="
+                      SQLCODE
+           END-IF
+           .
+
       *----------------------------------------------------------------
       * ABEND-PARA
       *----------------------------------------------------------------
