@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. DLTDRV.                                              00000020
+       AUTHOR. ISURU, WONA & MALENE.                                    00000030
+      ********************************************************          00000040
+      *      BATCH DRIVER CONNECTED TO "LENDWISE" MAIN PGM.  *          00000050
+      *                                                      *          00000060
+      * FUNCTION: FINDS LOANS THAT ARE CLOSED (LOAN_STATUS =  *         00000070
+      * 'C') BUT STILL HAVE ROWS SITTING IN PAYPLAN, AND      *         00000080
+      * CALLS DLTPAYPL TO ARCHIVE AND DELETE THEM. A SAFETY   *         00000090
+      * NET FOR ANY LOAN LNDWISE4 MARKED CLOSED WITHOUT ALSO  *         00000100
+      * CLEARING ITS PAYPLAN ROWS. RUN AS ITS OWN DAILY JCL   *         00000110
+      * STEP AFTER LNDWISE4.                                  *         00000120
+      ********************************************************          00000130
+                                                                        00000140
+       ENVIRONMENT DIVISION.                                            00000150
+       DATA DIVISION.                                                   00000160
+       WORKING-STORAGE SECTION.                                         00000170
+                                                                        00000180
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00000190
+                                                                        00000200
+           EXEC SQL INCLUDE LOAN  END-EXEC.                             00000210
+                                                                        00000220
+      * FOR CALLING DLTPAYPL.                                           00000230
+       01 LS-LOAN-ID            PIC S9(9) USAGE COMP.                   00000240
+      * 'P' = LOAN PAID OFF, 'T' = LOAN TRANSFERRED TO ANOTHER BANK.    00000250
+       01 LS-REASON-CODE        PIC X(1) VALUE 'P'.                     00000260
+      * 0 = DLTPAYPL SUCCEEDED. NONZERO = THE SQLCODE THAT FAILED -     00000261
+      * WE COMMIT AFTER EVERY SUCCESS BELOW SO A LATER FAILURE HERE     00000262
+      * CAN'T ERASE EARLIER LOANS' ALREADY-APPLIED ARCHIVE/DELETE.      00000263
+       01 LS-RETURN-CODE        PIC S9(4) USAGE COMP.                   00000264
+                                                                        00000270
+       01 WS-SQL-ACTION         PIC X(40).                              00000280
+       01 WS-RETURN-CODE        PIC S9(4) COMP.                         00000290
+       01 WS-LOANS-CLEANED      PIC 9(9) VALUE 0.                       00000300
+                                                                        00000310
+           EXEC SQL                                                     00000320
+             DECLARE C-CLOSED-LOANS CURSOR WITH HOLD FOR                00000330
+               SELECT DISTINCT LOAN.LOAN_ID                             00000340
+                 FROM LOAN                                              00000350
+                 JOIN PAYPLAN                                           00000360
+                   ON PAYPLAN.LOAN_ID = LOAN.LOAN_ID                    00000370
+                WHERE LOAN.LOAN_STATUS = 'C'                            00000380
+           END-EXEC.                                                    00000390
+                                                                        00000400
+       PROCEDURE DIVISION.                                              00000410
+                                                                        00000420
+       MAIN-PARA.                                                       00000430
+           DISPLAY "DLTDRV - CLEANING UP CLOSED LOANS STILL "           00000440
+                   "IN PAYPLAN."                                        00000450
+                                                                        00000460
+           EXEC SQL                                                     00000470
+             OPEN C-CLOSED-LOANS                                        00000480
+           END-EXEC                                                     00000490
+           MOVE "OPEN C-CLOSED-LOANS" TO WS-SQL-ACTION                  00000500
+           PERFORM CHECK-SQLCODE                                        00000510
+                                                                        00000520
+           PERFORM FETCH-CLOSED-LOAN                                    00000530
+           PERFORM UNTIL SQLCODE NOT = 0                                00000540
+               CALL 'DLTPAYPL' USING LS-LOAN-ID, LS-REASON-CODE,        00000560
+                    LS-RETURN-CODE                                      00000561
+               IF LS-RETURN-CODE = 0                                    00000562
+                  ADD 1 TO WS-LOANS-CLEANED                             00000563
+                  EXEC SQL                                              00000564
+                    COMMIT                                              00000565
+                  END-EXEC                                              00000566
+               ELSE                                                     00000567
+                  DISPLAY "DLTDRV - DLTPAYPL FAILED FOR LOAN_ID: "      00000568
+                          LS-LOAN-ID ", SQLCODE=" LS-RETURN-CODE        00000569
+                  DISPLAY "SKIPPING - NOT COUNTED AS CLEANED."          00000570
+      * DLTPAYPL ARCHIVES TO PAYPLAN_HIST BEFORE IT DELETES FROM        00000571
+      * PAYPLAN AND NO LONGER ROLLS BACK ITS OWN FAILED DELETE - THE    00000572
+      * PRIOR LOAN'S COMMIT ABOVE ALREADY CLOSED THE TRANSACTION        00000573
+      * BOUNDARY, SO THIS ROLLBACK ONLY UNDOES THIS LOAN'S DANGLING     00000574
+      * ARCHIVE INSERT, NOT ANY EARLIER SUCCESSFUL LOAN.                00000575
+                  EXEC SQL                                              00000576
+                    ROLLBACK                                            00000577
+                  END-EXEC                                              00000578
+               END-IF                                                   00000579
+               PERFORM FETCH-CLOSED-LOAN                                00000580
+           END-PERFORM                                                  00000581
+                                                                        00000590
+           EXEC SQL                                                     00000600
+             CLOSE C-CLOSED-LOANS                                       00000610
+           END-EXEC                                                     00000620
+           MOVE "CLOSE C-CLOSED-LOANS" TO WS-SQL-ACTION                 00000630
+           PERFORM CHECK-SQLCODE                                        00000640
+                                                                        00000650
+           DISPLAY "DLTDRV - LOANS CLEANED UP: " WS-LOANS-CLEANED       00000660
+                                                                        00000670
+           GOBACK.                                                      00000680
+                                                                        00000690
+       FETCH-CLOSED-LOAN.                                               00000700
+           EXEC SQL                                                     00000710
+             FETCH C-CLOSED-LOANS                                       00000720
+               INTO :LOAN_LOAN-ID                                       00000730
+           END-EXEC                                                     00000740
+           MOVE "FETCH C-CLOSED-LOANS" TO WS-SQL-ACTION                 00000750
+           PERFORM CHECK-SQLCODE                                        00000760
+                                                                        00000770
+           MOVE LOAN_LOAN-ID TO LS-LOAN-ID                              00000780
+           .                                                            00000790
+                                                                        00000800
+       CHECK-SQLCODE.                                                   00000810
+           EVALUATE SQLCODE                                             00000820
+             WHEN 0                                                     00000830
+               DISPLAY "SUCCESSFUL SQL ACTION: " WS-SQL-ACTION          00000840
+             WHEN 100                                                   00000850
+               DISPLAY "NO ROWS FOR SQL ACTION: " WS-SQL-ACTION         00000860
+             WHEN OTHER                                                 00000870
+               DISPLAY "ABEND DUE TO SQL ERROR DURING: " WS-SQL-ACTION  00000880
+               DISPLAY "SQLCODE=" SQLCODE                               00000890
+               DISPLAY "SQL STATE " SQLSTATE                            00000900
+               MOVE 1111 TO WS-RETURN-CODE                              00000910
+               CALL 'CEE3ABD' USING WS-RETURN-CODE                      00000920
+           END-EVALUATE                                                 00000930
+           EXIT.                                                        00000940
